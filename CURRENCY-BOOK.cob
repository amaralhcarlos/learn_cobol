@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CURRENCY-BOOK - MASCARAS DE EDICAO PADRAO PARA VALORES EM
+      * REAIS, COM SEPARADOR DE MILHAR (PONTO) E SEPARADOR DECIMAL
+      * (VIRGULA), SEGUINDO DECIMAL-POINT IS COMMA. UMA ENTRADA PARA
+      * CADA QUANTIDADE DE DIGITOS INTEIROS JA USADA PELOS PROGRAMAS
+      * QUE MEXEM COM DINHEIRO, PARA QUE TODOS EXIBAM VALORES NO MESMO
+      * FORMATO EM VEZ DE CADA UM DEFINIR A SUA PROPRIA MASCARA.
+      ******************************************************************
+       77  WRK-CURR-ED-04      PIC $Z.ZZ9,99           VALUE ZEROES.
+       77  WRK-CURR-ED-05      PIC $ZZ.ZZ9,99          VALUE ZEROES.
+       77  WRK-CURR-ED-06      PIC $ZZZ.ZZ9,99         VALUE ZEROES.
+       77  WRK-CURR-ED-08      PIC $ZZ.ZZZ.ZZ9,99      VALUE ZEROES.
+       77  WRK-CURR-ED-09      PIC $ZZZ.ZZZ.ZZ9,99     VALUE ZEROES.
