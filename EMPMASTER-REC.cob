@@ -0,0 +1,7 @@
+       01  EM-REGISTRO.
+           02  EM-CPF              PIC 9(11).
+           02  EM-NOME             PIC X(40).
+           02  EM-SALARY           PIC 9(6)V99.
+           02  EM-CARGO            PIC X(20).
+           02  EM-DEPARTAMENTO     PIC X(20).
+           02  EM-DATA-ADMISSAO    PIC 9(08).
