@@ -0,0 +1,67 @@
+       01  WRK-MESES-LONGOS-TAB.
+           02  FILLER PIC X(9) VALUE 'JANUARY  '.
+           02  FILLER PIC X(9) VALUE 'FEBRUARY '.
+           02  FILLER PIC X(9) VALUE 'MARCH    '.
+           02  FILLER PIC X(9) VALUE 'APRIL    '.
+           02  FILLER PIC X(9) VALUE 'MAY      '.
+           02  FILLER PIC X(9) VALUE 'JUNE     '.
+           02  FILLER PIC X(9) VALUE 'JULY     '.
+           02  FILLER PIC X(9) VALUE 'AUGUST   '.
+           02  FILLER PIC X(9) VALUE 'SEPTEMBER'.
+           02  FILLER PIC X(9) VALUE 'OCTOBER  '.
+           02  FILLER PIC X(9) VALUE 'NOVEMBER '.
+           02  FILLER PIC X(9) VALUE 'DECEMBER '.
+
+       01  WRK-MESES-LONGOS REDEFINES WRK-MESES-LONGOS-TAB.
+           02  WRK-MONTHS      PIC X(9)    OCCURS 12 TIMES.
+
+       01  WRK-MESES-ABR-TAB.
+           02  FILLER PIC X(3) VALUE 'JAN'.
+           02  FILLER PIC X(3) VALUE 'FEB'.
+           02  FILLER PIC X(3) VALUE 'MAR'.
+           02  FILLER PIC X(3) VALUE 'APR'.
+           02  FILLER PIC X(3) VALUE 'MAY'.
+           02  FILLER PIC X(3) VALUE 'JUN'.
+           02  FILLER PIC X(3) VALUE 'JUL'.
+           02  FILLER PIC X(3) VALUE 'AUG'.
+           02  FILLER PIC X(3) VALUE 'SEP'.
+           02  FILLER PIC X(3) VALUE 'OCT'.
+           02  FILLER PIC X(3) VALUE 'NOV'.
+           02  FILLER PIC X(3) VALUE 'DEC'.
+
+       01  WRK-MESES-ABR REDEFINES WRK-MESES-ABR-TAB.
+           02  WRK-MES         PIC X(3)    OCCURS 12 TIMES.
+
+       01  WRK-MESES-LONGOS-PT-TAB.
+           02  FILLER PIC X(9) VALUE 'JANEIRO  '.
+           02  FILLER PIC X(9) VALUE 'FEVEREIRO'.
+           02  FILLER PIC X(9) VALUE 'MARCO    '.
+           02  FILLER PIC X(9) VALUE 'ABRIL    '.
+           02  FILLER PIC X(9) VALUE 'MAIO     '.
+           02  FILLER PIC X(9) VALUE 'JUNHO    '.
+           02  FILLER PIC X(9) VALUE 'JULHO    '.
+           02  FILLER PIC X(9) VALUE 'AGOSTO   '.
+           02  FILLER PIC X(9) VALUE 'SETEMBRO '.
+           02  FILLER PIC X(9) VALUE 'OUTUBRO  '.
+           02  FILLER PIC X(9) VALUE 'NOVEMBRO '.
+           02  FILLER PIC X(9) VALUE 'DEZEMBRO '.
+
+       01  WRK-MESES-LONGOS-PT REDEFINES WRK-MESES-LONGOS-PT-TAB.
+           02  WRK-MONTHS-PT   PIC X(9)    OCCURS 12 TIMES.
+
+       01  WRK-MESES-ABR-PT-TAB.
+           02  FILLER PIC X(3) VALUE 'JAN'.
+           02  FILLER PIC X(3) VALUE 'FEV'.
+           02  FILLER PIC X(3) VALUE 'MAR'.
+           02  FILLER PIC X(3) VALUE 'ABR'.
+           02  FILLER PIC X(3) VALUE 'MAI'.
+           02  FILLER PIC X(3) VALUE 'JUN'.
+           02  FILLER PIC X(3) VALUE 'JUL'.
+           02  FILLER PIC X(3) VALUE 'AGO'.
+           02  FILLER PIC X(3) VALUE 'SET'.
+           02  FILLER PIC X(3) VALUE 'OUT'.
+           02  FILLER PIC X(3) VALUE 'NOV'.
+           02  FILLER PIC X(3) VALUE 'DEZ'.
+
+       01  WRK-MESES-ABR-PT REDEFINES WRK-MESES-ABR-PT-TAB.
+           02  WRK-MES-PT      PIC X(3)    OCCURS 12 TIMES.
