@@ -5,14 +5,78 @@
       * Date: 08/26/2021
       * Purpose: FIRST VARIABLE
       * Tectonics: cobc
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - PASSOU A CONSULTAR O CADASTRO COMPARTILHADO
+      *              EMPLOYEEMASTER PELO CPF, CUMPRIMENTANDO PELO NOME
+      *              JA CADASTRADO OU CRIANDO O REGISTRO NA PRIMEIRA
+      *              VEZ QUE A PESSOA APARECE.
+      * 09/09/2026 - VIROU UM PONTO DE CHECK-IN: QUEM JA ESTA CADASTRADO
+      *              E CUMPRIMENTADO PELO CARGO E DEPARTAMENTO GRAVADOS
+      *              EM EMPLOYEEMASTER; QUEM NAO ESTA E AVISADO COMO
+      *              FUNCIONARIO NAO RECONHECIDO ANTES DE COMPLETAR O
+      *              CADASTRO NA HORA.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO 'EMPLOYEEMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-CPF
+               FILE STATUS IS WRK-EMP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY 'EMPMASTER-REC.cob'.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(30) VALUE SPACES.
+       77 WRK-NOME        PIC X(40)           VALUE SPACES.
+       77 WRK-CPF         PIC 9(11)           VALUE ZEROES.
+       77 WRK-EMP-STATUS  PIC X(02)           VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY "TYPE YOUR NAME: "
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY "HELLO " WRK-NOME.
+           DISPLAY "TYPE YOUR CPF (DIGITS ONLY): "
+           ACCEPT WRK-CPF FROM CONSOLE.
+
+           PERFORM 0100-CONSULTA-CADASTRO.
            STOP RUN.
+
+      ******************************************************************
+      * 0100-CONSULTA-CADASTRO - BUSCA O CPF DIGITADO NO CADASTRO
+      * COMPARTILHADO. SE JA EXISTE, CUMPRIMENTA PELO NOME GRAVADO. SE
+      * NAO EXISTE, PERGUNTA O NOME E CRIA O REGISTRO.
+      ******************************************************************
+       0100-CONSULTA-CADASTRO SECTION.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WRK-EMP-STATUS NOT = '00'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+           MOVE WRK-CPF TO EM-CPF.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "UNRECOGNIZED EMPLOYEE - CHECK-IN AS NEW"
+                   DISPLAY "TYPE YOUR NAME: "
+                   ACCEPT WRK-NOME FROM CONSOLE
+                   DISPLAY "DEPARTMENT: "
+                   ACCEPT EM-DEPARTAMENTO
+                   DISPLAY "ROLE: "
+                   ACCEPT EM-CARGO
+                   ACCEPT EM-DATA-ADMISSAO FROM DATE YYYYMMDD
+                   MOVE WRK-CPF  TO EM-CPF
+                   MOVE WRK-NOME TO EM-NOME
+                   MOVE 0        TO EM-SALARY
+                   WRITE EM-REGISTRO
+                   DISPLAY "WELCOME " WRK-NOME
+               NOT INVALID KEY
+                   MOVE EM-NOME TO WRK-NOME
+                   DISPLAY "WELCOME BACK " WRK-NOME
+                   DISPLAY "ROLE: " EM-CARGO " DEPT: " EM-DEPARTAMENTO
+           END-READ.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+
        END PROGRAM PROGCOB002.
