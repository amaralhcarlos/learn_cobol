@@ -1,10 +1,18 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB004.
+       PROGRAM-ID. PROGCOB003.
       ******************************************************************
       * Author: Carlos Amaral
       * Date: 08/25/2021
       * Purpose: MULTI-LEVEL VARIABLES
       * Tectonics: cobc
+      * MODIFICATION HISTORY:
+      * 08/08/2026 - PASSOU A PERMITIR DIGITAR UMA DATA QUALQUER, ALEM
+      *              DA DATA DE HOJE, VALIDANDO O MES (1-12) E O DIA
+      *              (CONFORME O MES E O ANO BISSEXTO), PARA PODER
+      *              SER REUTILIZADO EM LANCAMENTOS RETROATIVOS.
+      * 08/08/2026 - PASSOU A CALCULAR E EXIBIR O TRIMESTRE FISCAL
+      *              (1 A 4) CORRESPONDENTE AO MES INFORMADO, JA QUE O
+      *              CALENDARIO DE FECHAMENTO E DIRIGIDO POR TRIMESTRE.
       ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -13,8 +21,131 @@
            2 WRK-ANO PIC 9(4) VALUE ZEROES.
            2 WRK-MES PIC 9(2) VALUE ZEROES.
            2 WRK-DIA PIC 9(2) VALUE ZEROES.
+
+       77 WRK-RESPOSTA     PIC X(01)   VALUE 'N'.
+       77 WRK-DATA-ENT      PIC X(08)   VALUE SPACES.
+       77 WRK-DIAS-MES      PIC 9(02)   OCCURS 12 TIMES.
+       77 WRK-ULT-DIA       PIC 9(02)   VALUE ZEROES.
+       77 WRK-BISSEXTO      PIC X(01)   VALUE 'N'.
+           88 ANO-BISSEXTO              VALUE 'S'.
+       77 WRK-ANO-DIV        PIC 9(04)  VALUE ZEROES.
+       77 WRK-RESTO4         PIC 9(02)  VALUE ZEROES.
+       77 WRK-RESTO100       PIC 9(02)  VALUE ZEROES.
+       77 WRK-RESTO400       PIC 9(03)  VALUE ZEROES.
+       77 WRK-TRIMESTRE       PIC 9(01)  VALUE ZEROES.
+
        PROCEDURE DIVISION.
+
+           PERFORM 0100-CARREGA-DIAS-MES.
+
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 0500-CALCULA-TRIMESTRE.
            DISPLAY "TODAY IS " WRK-DIA " OF " WRK-MES " OF " WRK-ANO.
+           DISPLAY "FISCAL QUARTER: " WRK-TRIMESTRE.
+
+           DISPLAY "DO YOU WANT TO ENTER A DIFFERENT DATE (S/N)? ".
+           ACCEPT WRK-RESPOSTA.
+
+           IF WRK-RESPOSTA = 'S'
+               PERFORM 0200-RECEBE-DATA
+               PERFORM 0500-CALCULA-TRIMESTRE
+               DISPLAY "DATE ENTERED IS " WRK-DIA " OF " WRK-MES
+                   " OF " WRK-ANO
+               DISPLAY "FISCAL QUARTER: " WRK-TRIMESTRE
+           END-IF.
+
            STOP RUN.
-       END PROGRAM PROGCOB004.
+
+      ******************************************************************
+      * 0100-CARREGA-DIAS-MES - CARREGA A QUANTIDADE NORMAL DE DIAS DE
+      * CADA MES (FEVEREIRO E AJUSTADO DEPOIS, SE O ANO FOR BISSEXTO).
+      ******************************************************************
+       0100-CARREGA-DIAS-MES SECTION.
+           MOVE 31 TO WRK-DIAS-MES(01).
+           MOVE 28 TO WRK-DIAS-MES(02).
+           MOVE 31 TO WRK-DIAS-MES(03).
+           MOVE 30 TO WRK-DIAS-MES(04).
+           MOVE 31 TO WRK-DIAS-MES(05).
+           MOVE 30 TO WRK-DIAS-MES(06).
+           MOVE 31 TO WRK-DIAS-MES(07).
+           MOVE 31 TO WRK-DIAS-MES(08).
+           MOVE 30 TO WRK-DIAS-MES(09).
+           MOVE 31 TO WRK-DIAS-MES(10).
+           MOVE 30 TO WRK-DIAS-MES(11).
+           MOVE 31 TO WRK-DIAS-MES(12).
+
+      ******************************************************************
+      * 0200-RECEBE-DATA - PEDE UMA DATA NO FORMATO YYYYMMDD E REPETE A
+      * PERGUNTA SE O MES FOR FORA DE 1-12 OU O DIA NAO EXISTIR NAQUELE
+      * MES/ANO.
+      ******************************************************************
+       0200-RECEBE-DATA SECTION.
+           DISPLAY "TYPE THE DATE (YYYYMMDD): ".
+           ACCEPT WRK-DATA-ENT.
+
+           IF WRK-DATA-ENT NOT NUMERIC
+               DISPLAY "INVALID DATE - DIGITS ONLY"
+               GO TO 0200-RECEBE-DATA
+           END-IF.
+
+           MOVE WRK-DATA-ENT TO WRK-DATA.
+
+           IF WRK-MES < 1 OR WRK-MES > 12
+               DISPLAY "INVALID MONTH - TYPE A VALUE FROM 01 TO 12"
+               GO TO 0200-RECEBE-DATA
+           END-IF.
+
+           PERFORM 0300-CALCULA-ULT-DIA.
+
+           IF WRK-DIA < 1 OR WRK-DIA > WRK-ULT-DIA
+               DISPLAY "INVALID DAY FOR THE INFORMED MONTH"
+               GO TO 0200-RECEBE-DATA
+           END-IF.
+
+      ******************************************************************
+      * 0300-CALCULA-ULT-DIA - DEVOLVE EM WRK-ULT-DIA O ULTIMO DIA DO
+      * MES INFORMADO, AJUSTANDO FEVEREIRO PARA 29 QUANDO O ANO FOR
+      * BISSEXTO.
+      ******************************************************************
+       0300-CALCULA-ULT-DIA SECTION.
+           MOVE WRK-DIAS-MES(WRK-MES) TO WRK-ULT-DIA.
+
+           IF WRK-MES = 2
+               PERFORM 0400-VERIFICA-BISSEXTO
+               IF ANO-BISSEXTO
+                   MOVE 29 TO WRK-ULT-DIA
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 0400-VERIFICA-BISSEXTO - ANO BISSEXTO: DIVISIVEL POR 4 E (NAO
+      * DIVISIVEL POR 100 OU DIVISIVEL POR 400).
+      ******************************************************************
+       0400-VERIFICA-BISSEXTO SECTION.
+           MOVE 'N' TO WRK-BISSEXTO.
+
+           DIVIDE WRK-ANO BY 4 GIVING WRK-ANO-DIV
+               REMAINDER WRK-RESTO4.
+           DIVIDE WRK-ANO BY 100 GIVING WRK-ANO-DIV
+               REMAINDER WRK-RESTO100.
+           DIVIDE WRK-ANO BY 400 GIVING WRK-ANO-DIV
+               REMAINDER WRK-RESTO400.
+
+           IF WRK-RESTO4 = 0
+               IF WRK-RESTO100 NOT = 0
+                   MOVE 'S' TO WRK-BISSEXTO
+               ELSE
+                   IF WRK-RESTO400 = 0
+                       MOVE 'S' TO WRK-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 0500-CALCULA-TRIMESTRE - DEVOLVE EM WRK-TRIMESTRE O TRIMESTRE
+      * FISCAL (1 A 4) CORRESPONDENTE AO MES EM WRK-MES.
+      ******************************************************************
+       0500-CALCULA-TRIMESTRE SECTION.
+           COMPUTE WRK-TRIMESTRE = (WRK-MES - 1) / 3 + 1.
+
+       END PROGRAM PROGCOB003.
