@@ -5,24 +5,160 @@
       *DATE: 08/28/2021
       *PURPOSE: DECIMAL VALUES AND MASK
       *TECTONICS: COBC
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - INCLUIDO O DESCONTO DE INSS E IRRF SOBRE O
+      *              SALARIO BRUTO, EXIBINDO O SALARIO LIQUIDO, EM VEZ
+      *              DE MOSTRAR SO O BRUTO.
+      * 08/08/2026 - CADA LANCAMENTO PASSOU A SER GRAVADO NO ARQUIVO
+      *              INDEXADO PAYROLLMASTER, CHAVEADO PELO NOME DO
+      *              FUNCIONARIO, PARA MANTER O HISTORICO SALARIAL
+      *              ENTRE FOLHAS DE PAGAMENTO.
+      * 08/08/2026 - PASSOU A PEDIR TAMBEM O CPF DO FUNCIONARIO E A
+      *              ATUALIZAR O CADASTRO COMPARTILHADO EMPLOYEEMASTER
+      *              (NOME+CPF+SALARIO), ALEM DO HISTORICO EM
+      *              PAYROLLMASTER.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER-FILE ASSIGN TO 'PAYROLLMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-NOME
+               FILE STATUS IS WRK-PAYROLL-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO 'EMPLOYEEMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-CPF
+               FILE STATUS IS WRK-EMP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-MASTER-FILE.
+       01  PM-REGISTRO.
+           02  PM-NOME         PIC X(40).
+           02  PM-SALARY       PIC 9(6)V99.
+           02  PM-INSS         PIC 9(6)V99.
+           02  PM-IRRF         PIC 9(6)V99.
+           02  PM-LIQUIDO      PIC 9(6)V99.
+
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY 'EMPMASTER-REC.cob'.
+
        WORKING-STORAGE SECTION.
+       77 WRK-PAYROLL-STATUS PIC X(02)        VALUE SPACES.
+       77 WRK-EMP-STATUS     PIC X(02)        VALUE SPACES.
        77 WRK-NOME       PIC X(40)         VALUE SPACES.
+       77 WRK-CPF        PIC 9(11)         VALUE ZEROES.
        77 WRK-SALARY     PIC 9(6)V99       VALUE ZEROES.
        77 WRK-SALARY-ED  PIC $ZZZ.ZZ9,99   VALUE ZEROES.
+
+       77 WRK-INSS       PIC 9(6)V99       VALUE ZEROES.
+       77 WRK-INSS-ED    PIC $ZZZ.ZZ9,99   VALUE ZEROES.
+       77 WRK-IRRF       PIC 9(6)V99       VALUE ZEROES.
+       77 WRK-IRRF-ED    PIC $ZZZ.ZZ9,99   VALUE ZEROES.
+       77 WRK-LIQUIDO    PIC 9(6)V99       VALUE ZEROES.
+       77 WRK-LIQUIDO-ED PIC $ZZZ.ZZ9,99   VALUE ZEROES.
        PROCEDURE DIVISION.
            DISPLAY "TYPE THE EMPLOYEE NAME:"
            ACCEPT WRK-NOME FROM CONSOLE.
+           DISPLAY "TYPE THE EMPLOYEE CPF (DIGITS ONLY):"
+           ACCEPT WRK-CPF FROM CONSOLE.
            DISPLAY "TYPE THE SALARY FOR THE EMPLOYEE:"
            ACCEPT WRK-SALARY FROM CONSOLE.
            MOVE WRK-SALARY TO WRK-SALARY-ED.
+
+           PERFORM 0100-CALCULA-DESCONTOS.
+           PERFORM 0200-GRAVA-MASTER.
+           PERFORM 0300-GRAVA-CADASTRO.
+
       *****EXIBE OS DADOS***********************************************
            DISPLAY "EMPLOYEE: " WRK-NOME.
            DISPLAY "SALARY: "   WRK-SALARY-ED.
-           STOP RUN.
+           DISPLAY "INSS: "     WRK-INSS-ED.
+           DISPLAY "IRRF: "     WRK-IRRF-ED.
+           DISPLAY "NET PAY: "  WRK-LIQUIDO-ED.
+           GOBACK.
+
+      ******************************************************************
+      * 0100-CALCULA-DESCONTOS - CALCULA O DESCONTO DE INSS (FAIXA
+      * UNICA DE 11%) E DE IRRF (15% SOBRE A BASE JA DESCONTADO O
+      * INSS, PARA SALARIOS ACIMA DE 2.500,00) E O SALARIO LIQUIDO.
+      ******************************************************************
+       0100-CALCULA-DESCONTOS SECTION.
+           COMPUTE WRK-INSS = WRK-SALARY * 0,11.
+           MOVE WRK-INSS TO WRK-INSS-ED.
+
+           IF (WRK-SALARY - WRK-INSS) > 2500,00
+               COMPUTE WRK-IRRF =
+                   (WRK-SALARY - WRK-INSS) * 0,15
+           ELSE
+               MOVE 0 TO WRK-IRRF
+           END-IF.
+           MOVE WRK-IRRF TO WRK-IRRF-ED.
+
+           COMPUTE WRK-LIQUIDO =
+               WRK-SALARY - WRK-INSS - WRK-IRRF.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+
+      ******************************************************************
+      * 0200-GRAVA-MASTER - GRAVA O LANCAMENTO NO ARQUIVO INDEXADO
+      * PAYROLLMASTER, CHAVEADO PELO NOME DO FUNCIONARIO. SE JA EXISTE
+      * UM REGISTRO PARA O MESMO NOME, ATUALIZA O REGISTRO EXISTENTE.
+      ******************************************************************
+       0200-GRAVA-MASTER SECTION.
+           OPEN I-O PAYROLL-MASTER-FILE.
+           IF WRK-PAYROLL-STATUS NOT = '00'
+               OPEN OUTPUT PAYROLL-MASTER-FILE
+               CLOSE PAYROLL-MASTER-FILE
+               OPEN I-O PAYROLL-MASTER-FILE
+           END-IF.
+
+           MOVE WRK-NOME    TO PM-NOME.
+           MOVE WRK-SALARY  TO PM-SALARY.
+           MOVE WRK-INSS    TO PM-INSS.
+           MOVE WRK-IRRF    TO PM-IRRF.
+           MOVE WRK-LIQUIDO TO PM-LIQUIDO.
+
+           WRITE PM-REGISTRO
+               INVALID KEY
+                   REWRITE PM-REGISTRO
+           END-WRITE.
+
+           CLOSE PAYROLL-MASTER-FILE.
+
+      ******************************************************************
+      * 0300-GRAVA-CADASTRO - ATUALIZA O CADASTRO COMPARTILHADO
+      * EMPLOYEEMASTER COM O NOME E O SALARIO ATUAL DO FUNCIONARIO,
+      * CHAVEADO PELO CPF.
+      ******************************************************************
+       0300-GRAVA-CADASTRO SECTION.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WRK-EMP-STATUS NOT = '00'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+           MOVE WRK-CPF TO EM-CPF.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE WRK-NOME    TO EM-NOME
+                   MOVE WRK-SALARY  TO EM-SALARY
+                   MOVE SPACES      TO EM-CARGO
+                   MOVE SPACES      TO EM-DEPARTAMENTO
+                   ACCEPT EM-DATA-ADMISSAO FROM DATE YYYYMMDD
+                   WRITE EM-REGISTRO
+               NOT INVALID KEY
+                   MOVE WRK-NOME   TO EM-NOME
+                   MOVE WRK-SALARY TO EM-SALARY
+                   REWRITE EM-REGISTRO
+           END-READ.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+
        END PROGRAM PROGCOB004.
