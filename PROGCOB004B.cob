@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB004B.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 09/09/2026
+      *PURPOSE: RODA A FOLHA DE PAGAMENTO NOTURNA EM LOTE, LENDO CADA
+      *         FUNCIONARIO DO ARQUIVO PAYROLLTXN E APLICANDO O MESMO
+      *         CALCULO DE DESCONTOS E GRAVACAO EM PAYROLLMASTER E
+      *         EMPLOYEEMASTER QUE O PROGCOB004 INTERATIVO FAZ, SEM
+      *         EXIGIR QUE UM OPERADOR DIGITE CADA SALARIO NO TERMINAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-TXN-FILE ASSIGN TO 'PAYROLLTXN'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-TXN-STATUS.
+
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO 'PAYROLLRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-RPT-STATUS.
+
+           SELECT PAYROLL-MASTER-FILE ASSIGN TO 'PAYROLLMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-NOME
+               FILE STATUS IS WRK-PAYROLL-STATUS.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO 'EMPLOYEEMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-CPF
+               FILE STATUS IS WRK-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-TXN-FILE.
+       01  TXN-REGISTRO.
+           02  TXN-NOME            PIC X(40).
+           02  TXN-CPF             PIC 9(11).
+           02  TXN-SALARY          PIC 9(6)V99.
+
+       FD  PAYROLL-REPORT-FILE.
+       01  RPT-LINHA               PIC X(100).
+
+       FD  PAYROLL-MASTER-FILE.
+       01  PM-REGISTRO.
+           02  PM-NOME             PIC X(40).
+           02  PM-SALARY           PIC 9(6)V99.
+           02  PM-INSS             PIC 9(6)V99.
+           02  PM-IRRF             PIC 9(6)V99.
+           02  PM-LIQUIDO          PIC 9(6)V99.
+
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY 'EMPMASTER-REC.cob'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-TXN-STATUS       PIC X(02)       VALUE SPACES.
+       77 WRK-TXN-EOF          PIC X(01)       VALUE 'N'.
+           88 TXN-ACABOU                       VALUE 'S'.
+       77 WRK-RPT-STATUS       PIC X(02)       VALUE SPACES.
+       77 WRK-PAYROLL-STATUS   PIC X(02)       VALUE SPACES.
+       77 WRK-EMP-STATUS       PIC X(02)       VALUE SPACES.
+
+       77 WRK-NOME             PIC X(40)       VALUE SPACES.
+       77 WRK-CPF              PIC 9(11)       VALUE ZEROES.
+       77 WRK-SALARY           PIC 9(6)V99     VALUE ZEROES.
+       77 WRK-SALARY-ED        PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+
+       77 WRK-INSS             PIC 9(6)V99     VALUE ZEROES.
+       77 WRK-INSS-ED          PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-IRRF             PIC 9(6)V99     VALUE ZEROES.
+       77 WRK-IRRF-ED          PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-LIQUIDO          PIC 9(6)V99     VALUE ZEROES.
+       77 WRK-LIQUIDO-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+
+       77 WRK-QTDE-LIDAS       PIC 9(05)       VALUE ZEROES.
+       77 WRK-QTDE-POSTADAS    PIC 9(05)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PAYROLL-TXN-FILE.
+           IF WRK-TXN-STATUS NOT = '00'
+               DISPLAY 'PAYROLLTXN NAO ENCONTRADO - NADA A PROCESSAR'
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT PAYROLL-REPORT-FILE.
+
+           OPEN I-O PAYROLL-MASTER-FILE.
+           IF WRK-PAYROLL-STATUS NOT = '00'
+               OPEN OUTPUT PAYROLL-MASTER-FILE
+               CLOSE PAYROLL-MASTER-FILE
+               OPEN I-O PAYROLL-MASTER-FILE
+           END-IF.
+
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WRK-EMP-STATUS NOT = '00'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+           PERFORM 0100-PROCESSA-TXN UNTIL TXN-ACABOU.
+
+           CLOSE PAYROLL-TXN-FILE.
+           CLOSE PAYROLL-REPORT-FILE.
+           CLOSE PAYROLL-MASTER-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+           DISPLAY 'TRANSACOES LIDAS: '    WRK-QTDE-LIDAS.
+           DISPLAY 'FOLHAS POSTADAS: '     WRK-QTDE-POSTADAS.
+       GOBACK.
+
+      ******************************************************************
+      * 0100-PROCESSA-TXN - LE UM FUNCIONARIO DE PAYROLLTXN E, SE
+      * PRESENTE, MANDA CALCULAR OS DESCONTOS E GRAVAR O LANCAMENTO.
+      ******************************************************************
+       0100-PROCESSA-TXN SECTION.
+           READ PAYROLL-TXN-FILE
+               AT END
+                   MOVE 'S' TO WRK-TXN-EOF
+               NOT AT END
+                   ADD 1 TO WRK-QTDE-LIDAS
+                   MOVE TXN-NOME   TO WRK-NOME
+                   MOVE TXN-CPF    TO WRK-CPF
+                   MOVE TXN-SALARY TO WRK-SALARY
+                   MOVE WRK-SALARY TO WRK-SALARY-ED
+                   PERFORM 0200-CALCULA-DESCONTOS
+                   PERFORM 0300-GRAVA-MASTER
+                   PERFORM 0400-GRAVA-CADASTRO
+                   PERFORM 0500-GRAVA-LINHA-RELATORIO
+                   ADD 1 TO WRK-QTDE-POSTADAS
+           END-READ.
+
+      ******************************************************************
+      * 0200-CALCULA-DESCONTOS - MESMA REGRA DE INSS/IRRF/LIQUIDO DO
+      * PROGCOB004 INTERATIVO.
+      ******************************************************************
+       0200-CALCULA-DESCONTOS SECTION.
+           COMPUTE WRK-INSS = WRK-SALARY * 0,11.
+           MOVE WRK-INSS TO WRK-INSS-ED.
+
+           IF (WRK-SALARY - WRK-INSS) > 2500,00
+               COMPUTE WRK-IRRF =
+                   (WRK-SALARY - WRK-INSS) * 0,15
+           ELSE
+               MOVE 0 TO WRK-IRRF
+           END-IF.
+           MOVE WRK-IRRF TO WRK-IRRF-ED.
+
+           COMPUTE WRK-LIQUIDO =
+               WRK-SALARY - WRK-INSS - WRK-IRRF.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+
+      ******************************************************************
+      * 0300-GRAVA-MASTER - POSTA O LANCAMENTO EM PAYROLLMASTER, IGUAL
+      * AO PROGCOB004 INTERATIVO.
+      ******************************************************************
+       0300-GRAVA-MASTER SECTION.
+           MOVE WRK-NOME    TO PM-NOME.
+           MOVE WRK-SALARY  TO PM-SALARY.
+           MOVE WRK-INSS    TO PM-INSS.
+           MOVE WRK-IRRF    TO PM-IRRF.
+           MOVE WRK-LIQUIDO TO PM-LIQUIDO.
+
+           WRITE PM-REGISTRO
+               INVALID KEY
+                   REWRITE PM-REGISTRO
+           END-WRITE.
+
+      ******************************************************************
+      * 0400-GRAVA-CADASTRO - ATUALIZA O CADASTRO COMPARTILHADO
+      * EMPLOYEEMASTER, CHAVEADO PELO CPF, IGUAL AO PROGCOB004
+      * INTERATIVO.
+      ******************************************************************
+       0400-GRAVA-CADASTRO SECTION.
+           MOVE WRK-CPF TO EM-CPF.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE WRK-NOME    TO EM-NOME
+                   MOVE WRK-SALARY  TO EM-SALARY
+                   MOVE SPACES      TO EM-CARGO
+                   MOVE SPACES      TO EM-DEPARTAMENTO
+                   ACCEPT EM-DATA-ADMISSAO FROM DATE YYYYMMDD
+                   WRITE EM-REGISTRO
+               NOT INVALID KEY
+                   MOVE WRK-NOME   TO EM-NOME
+                   MOVE WRK-SALARY TO EM-SALARY
+                   REWRITE EM-REGISTRO
+           END-READ.
+
+      ******************************************************************
+      * 0500-GRAVA-LINHA-RELATORIO - REGISTRA UMA LINHA POR FUNCIONARIO
+      * NO RELATORIO PAYROLLRPT DA RODADA NOTURNA.
+      ******************************************************************
+       0500-GRAVA-LINHA-RELATORIO SECTION.
+           MOVE SPACES TO RPT-LINHA.
+           STRING WRK-NOME ' ' WRK-SALARY-ED ' ' WRK-INSS-ED ' '
+               WRK-IRRF-ED ' ' WRK-LIQUIDO-ED
+               DELIMITED BY SIZE INTO RPT-LINHA
+           END-STRING.
+           WRITE RPT-LINHA.
+
+       END PROGRAM PROGCOB004B.
