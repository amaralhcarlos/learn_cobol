@@ -4,12 +4,35 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/28/2021
       *PURPOSE: DISPLAY A CPF ON THE SCREEN
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - O CPF DIGITADO PASSOU A SER VALIDADO PELO
+      *              ALGORITMO DE DIGITO VERIFICADOR ANTES DE SER
+      *              FORMATADO, REJEITANDO NUMEROS INVALIDOS.
+      * 08/08/2026 - NOME E CPF PASSARAM A SER GRAVADOS NO CADASTRO
+      *              COMPARTILHADO EMPLOYEEMASTER, CHAVEADO PELO CPF.
+      * 09/09/2026 - PASSOU A IMPRIMIR UM CRACHA COM NOME, CPF, CARGO,
+      *              DEPARTAMENTO E DATA DE ADMISSAO, PEDINDO ESSES
+      *              DADOS NO PRIMEIRO CADASTRO DO CPF E REAPROVEITANDO
+      *              OS JA GRAVADOS NAS VEZES SEGUINTES.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO 'EMPLOYEEMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-CPF
+               FILE STATUS IS WRK-EMP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY 'EMPMASTER-REC.cob'.
+
        WORKING-STORAGE SECTION.
+       77 WRK-EMP-STATUS PIC X(02)         VALUE SPACES.
 
-       77 WRK-NAME     PIC X(20)           VALUE SPACES.
+       77 WRK-NAME     PIC X(40)           VALUE SPACES.
 
        01 WRK-CPF.
            02 WRK-CPF1 PIC 999 VALUE ZEROES.
@@ -17,6 +40,8 @@
            02 WRK-CPF3 PIC 999 VALUE ZEROES.
            02 WRK-CPF4 PIC 99  VALUE ZEROES.
 
+       01 WRK-CPF-NUM REDEFINES WRK-CPF PIC 9(11).
+
        01 WRK-CPF-ED.
            02 WRK-CPF1 PIC 999 VALUE ZEROES.
            02 FILLER   PIC X   VALUE '.'.
@@ -26,14 +51,153 @@
            02 FILLER   PIC X   VALUE '-'.
            02 WRK-CPF4 PIC 99  VALUE ZEROES.
 
+       01 WRK-CPF-DIG.
+           02 WRK-CPF-D    PIC 9   OCCURS 11 TIMES.
+
+       77 WRK-CPF-TMP      PIC 9(02)   VALUE ZEROES.
+       77 WRK-CPF-IND      PIC 9(02)   VALUE ZEROES.
+       77 WRK-CPF-SOMA     PIC 9(04)   VALUE ZEROES.
+       77 WRK-CPF-Q        PIC 9(04)   VALUE ZEROES.
+       77 WRK-CPF-RESTO    PIC 9(02)   VALUE ZEROES.
+       77 WRK-CPF-DV1      PIC 9       VALUE ZEROES.
+       77 WRK-CPF-DV2      PIC 9       VALUE ZEROES.
+       77 WRK-CPF-VALIDO   PIC X(01)   VALUE 'S'.
+           88 CPF-INVALIDO             VALUE 'N'.
+
+       01 WRK-DATA-ADMISSAO-ED.
+           02 WRK-ADM-DIA  PIC 99.
+           02 FILLER       PIC X VALUE '/'.
+           02 WRK-ADM-MES  PIC 99.
+           02 FILLER       PIC X VALUE '/'.
+           02 WRK-ADM-ANO  PIC 9(04).
+
        PROCEDURE DIVISION.
            DISPLAY 'TYPE YOUR NAME: '.
            ACCEPT WRK-NAME.
            DISPLAY 'TYPE YOUR CPF:  '.
            ACCEPT WRK-CPF.
+
+           PERFORM 0100-VALIDA-CPF.
+           IF CPF-INVALIDO
+               DISPLAY 'CPF INVALIDO - REGISTRO REJEITADO'
+               STOP RUN
+           END-IF.
+
            MOVE CORRESPONDING WRK-CPF TO WRK-CPF-ED.
+           PERFORM 0200-GRAVA-CADASTRO.
+           PERFORM 0300-IMPRIME-CRACHA.
+           STOP RUN.
+
+      ******************************************************************
+      * 0200-GRAVA-CADASTRO - GRAVA NOME E CPF NO CADASTRO COMPARTILHADO
+      * EMPLOYEEMASTER, CHAVEADO PELO CPF. ATUALIZA O NOME SE O CPF JA
+      * ESTIVER CADASTRADO, PRESERVANDO O SALARIO JA REGISTRADO.
+      ******************************************************************
+       0200-GRAVA-CADASTRO SECTION.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WRK-EMP-STATUS NOT = '00'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+           MOVE WRK-CPF-NUM TO EM-CPF.
+
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE WRK-NAME TO EM-NOME
+                   MOVE 0        TO EM-SALARY
+                   DISPLAY 'DEPARTMENT: '
+                   ACCEPT EM-DEPARTAMENTO
+                   DISPLAY 'ROLE: '
+                   ACCEPT EM-CARGO
+                   ACCEPT EM-DATA-ADMISSAO FROM DATE YYYYMMDD
+                   WRITE EM-REGISTRO
+               NOT INVALID KEY
+                   MOVE WRK-NAME TO EM-NOME
+                   REWRITE EM-REGISTRO
+           END-READ.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+      ******************************************************************
+      * 0300-IMPRIME-CRACHA - MONTA O CRACHA DO FUNCIONARIO A PARTIR DO
+      * REGISTRO GRAVADO EM EMPLOYEEMASTER (NOME, CPF, CARGO,
+      * DEPARTAMENTO E DATA DE ADMISSAO).
+      ******************************************************************
+       0300-IMPRIME-CRACHA SECTION.
+           MOVE EM-DATA-ADMISSAO(1:4) TO WRK-ADM-ANO.
+           MOVE EM-DATA-ADMISSAO(5:2) TO WRK-ADM-MES.
+           MOVE EM-DATA-ADMISSAO(7:2) TO WRK-ADM-DIA.
+
+           DISPLAY '===================================='.
+           DISPLAY '        EMPLOYEE ID BADGE           '.
+           DISPLAY '===================================='.
+           DISPLAY 'NAME:       ' WRK-NAME.
+           DISPLAY 'CPF:        ' WRK-CPF-ED.
+           DISPLAY 'ROLE:       ' EM-CARGO.
+           DISPLAY 'DEPARTMENT: ' EM-DEPARTAMENTO.
+           DISPLAY 'HIRE DATE:  ' WRK-DATA-ADMISSAO-ED.
+           DISPLAY '===================================='.
+
+      ******************************************************************
+      * 0100-VALIDA-CPF - QUEBRA O CPF EM ONZE DIGITOS E RECALCULA OS
+      * DOIS DIGITOS VERIFICADORES PELO ALGORITMO PADRAO DO CPF,
+      * COMPARANDO COM OS DIGITOS INFORMADOS (WRK-CPF-D(10) E (11)).
+      ******************************************************************
+       0100-VALIDA-CPF SECTION.
+           MOVE 'S' TO WRK-CPF-VALIDO.
+
+           DIVIDE WRK-CPF1 IN WRK-CPF BY 100 GIVING WRK-CPF-D(1)
+               REMAINDER WRK-CPF-TMP.
+           DIVIDE WRK-CPF-TMP BY 10 GIVING WRK-CPF-D(2)
+               REMAINDER WRK-CPF-D(3).
+
+           DIVIDE WRK-CPF2 IN WRK-CPF BY 100 GIVING WRK-CPF-D(4)
+               REMAINDER WRK-CPF-TMP.
+           DIVIDE WRK-CPF-TMP BY 10 GIVING WRK-CPF-D(5)
+               REMAINDER WRK-CPF-D(6).
+
+           DIVIDE WRK-CPF3 IN WRK-CPF BY 100 GIVING WRK-CPF-D(7)
+               REMAINDER WRK-CPF-TMP.
+           DIVIDE WRK-CPF-TMP BY 10 GIVING WRK-CPF-D(8)
+               REMAINDER WRK-CPF-D(9).
+
+           DIVIDE WRK-CPF4 IN WRK-CPF BY 10 GIVING WRK-CPF-D(10)
+               REMAINDER WRK-CPF-D(11).
+
+           MOVE 0 TO WRK-CPF-SOMA.
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                           UNTIL WRK-CPF-IND > 9
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-D(WRK-CPF-IND) * (11 - WRK-CPF-IND))
+           END-PERFORM.
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-Q
+               REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV1
+           ELSE
+               COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           MOVE 0 TO WRK-CPF-SOMA.
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                           UNTIL WRK-CPF-IND > 9
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-D(WRK-CPF-IND) * (12 - WRK-CPF-IND))
+           END-PERFORM.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2).
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-Q
+               REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV2
+           ELSE
+               COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           IF WRK-CPF-DV1 NOT = WRK-CPF-D(10)
+               OR WRK-CPF-DV2 NOT = WRK-CPF-D(11)
+               MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF.
 
-           DISPLAY 'HELLO ' WRK-NAME.
-           DISPLAY 'CPF: ' WRK-CPF-ED.
-       STOP RUN.
        END PROGRAM PROGCOB005.
