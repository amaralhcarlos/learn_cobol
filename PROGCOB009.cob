@@ -4,6 +4,10 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/28/2021
       *PURPOSE: USE + OR - TO VARIABLES RESULTS
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - O SUBTRACT PASSOU A TER ON SIZE ERROR, PARA
+      *              SINALIZAR ESTOURO EM VEZ DE DEIXAR O RESULTADO
+      *              TRUNCADO IMPRIMIR COMO SE FOSSE CORRETO.
       ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -18,7 +22,11 @@
            ACCEPT WRK-VALUE1 FROM CONSOLE.
            ACCEPT WRK-VALUE2 FROM CONSOLE.
 
-           SUBTRACT WRK-VALUE2 FROM WRK-VALUE1 GIVING WRK-RESULT.
+           SUBTRACT WRK-VALUE2 FROM WRK-VALUE1 GIVING WRK-RESULT
+               ON SIZE ERROR
+                   DISPLAY 'ESTOURO NO CALCULO - RESULTADO INVALIDO'
+                   STOP RUN
+           END-SUBTRACT.
 
            MOVE WRK-RESULT TO WRK-RESULT-ED.
 
