@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB009B.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 08/08/2026
+      *PURPOSE: GENERAL LEDGER RUNNING BALANCE FROM A FILE OF
+      *         DEBIT/CREDIT TRANSACTIONS, BUILT ON THE SUBTRACT LOGIC
+      *         FROM PROGCOB009.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-TRANSACTION-FILE ASSIGN TO 'GLTRANSACTIONS'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-TRANSACTION-FILE.
+       01  GL-REGISTRO.
+           02  GL-TIPO         PIC X(01).
+           02  GL-VALOR        PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-GL-STATUS    PIC X(02)       VALUE SPACES.
+       77 WRK-GL-EOF       PIC X(01)       VALUE 'N'.
+           88 GL-ACABOU                    VALUE 'S'.
+
+       77 WRK-SALDO        PIC S9(09)V99   VALUE ZEROES.
+       77 WRK-SALDO-ED     PIC -ZZZZZZZZ9,99 VALUE ZEROES.
+       77 WRK-QTDE-LANC    PIC 9(05)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT GL-TRANSACTION-FILE.
+           IF WRK-GL-STATUS NOT = '00'
+               DISPLAY 'GLTRANSACTIONS NAO ENCONTRADO - NADA A '
+                       'PROCESSAR'
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL GL-ACABOU
+               READ GL-TRANSACTION-FILE
+                   AT END
+                       MOVE 'S' TO WRK-GL-EOF
+                   NOT AT END
+                       PERFORM 0100-APLICA-LANCAMENTO
+               END-READ
+           END-PERFORM.
+
+           CLOSE GL-TRANSACTION-FILE.
+
+           MOVE WRK-SALDO TO WRK-SALDO-ED.
+           DISPLAY 'LANCAMENTOS PROCESSADOS: ' WRK-QTDE-LANC.
+           DISPLAY 'SALDO FINAL: ' WRK-SALDO-ED.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 0100-APLICA-LANCAMENTO - SOMA CREDITOS E SUBTRAI DEBITOS DO
+      * SALDO CORRENTE, DA MESMA FORMA QUE O PROGCOB009 SUBTRAI
+      * WRK-VALUE2 DE WRK-VALUE1.
+      ******************************************************************
+       0100-APLICA-LANCAMENTO SECTION.
+           ADD 1 TO WRK-QTDE-LANC.
+           IF GL-TIPO = 'C'
+               ADD GL-VALOR TO WRK-SALDO
+           ELSE
+               IF GL-TIPO = 'D'
+                   SUBTRACT GL-VALOR FROM WRK-SALDO
+               ELSE
+                   DISPLAY 'TIPO DE LANCAMENTO INVALIDO - IGNORADO: '
+                           GL-REGISTRO
+               END-IF
+           END-IF.
+
+       END PROGRAM PROGCOB009B.
