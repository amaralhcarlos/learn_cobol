@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB009C.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 08/08/2026
+      *PURPOSE: BANK RECONCILIATION TOLERANCE CHECK, BUILT ON THE
+      *         SUBTRACT LOGIC FROM PROGCOB009. READS PAIRS OF VALUES
+      *         (OUR FIGURE VS. THE BANK'S FIGURE) FROM A FILE AND
+      *         FLAGS ANY PAIR WHOSE ABSOLUTE DIFFERENCE EXCEEDS THE
+      *         CONFIGURED TOLERANCE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-TRANSACTION-FILE ASSIGN TO 'RECONTXN'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-RC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-TRANSACTION-FILE.
+       01  RC-REGISTRO.
+           02  RC-VALOR-NOSSO  PIC 9(07)V99.
+           02  RC-VALOR-BANCO  PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-RC-STATUS     PIC X(02)       VALUE SPACES.
+       77 WRK-RC-EOF        PIC X(01)       VALUE 'N'.
+           88 RC-ACABOU                     VALUE 'S'.
+
+       77 WRK-TOLERANCIA    PIC 9(05)V99    VALUE 1.00.
+       77 WRK-RESULT        PIC S9(08)V99   VALUE ZEROES.
+       77 WRK-DIFERENCA-ABS PIC 9(08)V99    VALUE ZEROES.
+       77 WRK-QTDE-PARES    PIC 9(05)       VALUE ZEROES.
+       77 WRK-QTDE-DIVERGE  PIC 9(05)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'DIGITE A TOLERANCIA PARA A DIVERGENCIA: '.
+           ACCEPT WRK-TOLERANCIA.
+
+           OPEN INPUT RECON-TRANSACTION-FILE.
+           IF WRK-RC-STATUS NOT = '00'
+               DISPLAY 'RECONTXN NAO ENCONTRADO - NADA A CONCILIAR'
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL RC-ACABOU
+               READ RECON-TRANSACTION-FILE
+                   AT END
+                       MOVE 'S' TO WRK-RC-EOF
+                   NOT AT END
+                       PERFORM 0100-CONFERE-PAR
+               END-READ
+           END-PERFORM.
+
+           CLOSE RECON-TRANSACTION-FILE.
+
+           DISPLAY 'PARES CONFERIDOS: '  WRK-QTDE-PARES.
+           DISPLAY 'PARES DIVERGENTES: ' WRK-QTDE-DIVERGE.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 0100-CONFERE-PAR - SUBTRAI O VALOR DO BANCO DO NOSSO VALOR, DA
+      * MESMA FORMA QUE O PROGCOB009 SUBTRAI WRK-VALUE2 DE WRK-VALUE1,
+      * E SINALIZA O PAR SE A DIFERENCA ABSOLUTA PASSAR DA TOLERANCIA.
+      ******************************************************************
+       0100-CONFERE-PAR SECTION.
+           ADD 1 TO WRK-QTDE-PARES.
+           SUBTRACT RC-VALOR-BANCO FROM RC-VALOR-NOSSO
+               GIVING WRK-RESULT.
+
+           IF WRK-RESULT < 0
+               COMPUTE WRK-DIFERENCA-ABS = WRK-RESULT * -1
+           ELSE
+               MOVE WRK-RESULT TO WRK-DIFERENCA-ABS
+           END-IF.
+
+           IF WRK-DIFERENCA-ABS > WRK-TOLERANCIA
+               ADD 1 TO WRK-QTDE-DIVERGE
+               DISPLAY 'DIVERGENCIA FORA DA TOLERANCIA: ' RC-REGISTRO
+                       ' DIFERENCA=' WRK-DIFERENCA-ABS
+           END-IF.
+
+       END PROGRAM PROGCOB009C.
