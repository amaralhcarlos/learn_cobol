@@ -4,29 +4,72 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/28/2021
       *PURPOSE: CALCULATE THE AVERAGE BETWEEN TWO SALES
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - PASSOU A LER UMA QUANTIDADE VARIAVEL DE VENDAS
+      *              DIARIAS DE UM ARQUIVO (SALESDAILY) E CALCULAR A
+      *              MEDIA SOBRE TODAS ELAS, EM VEZ DE SOMENTE DUAS
+      *              VENDAS DIGITADAS.
+      * 09/09/2026 - A MEDIA EDITADA PASSOU A USAR A MASCARA PADRAO DE
+      *              MOEDA DA COPY CURRENCY-BOOK, EM VEZ DE UMA MASCARA
+      *              PROPRIA SEM SEPARADOR DE MILHAR.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-DAILY-FILE ASSIGN TO 'SALESDAILY'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALES-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-DAILY-FILE.
+       01  SD-REGISTRO.
+           02  SD-VALOR        PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
+       COPY 'CURRENCY-BOOK.cob'.
+
+       77  WRK-SALES-STATUS PIC X(02)       VALUE SPACES.
+       77  WRK-SALES-EOF    PIC X(01)       VALUE 'N'.
+           88 SALES-ACABOU                  VALUE 'S'.
 
-       77  WRK-SALE1       PIC 9(3)V99     VALUE ZEROES.
-       77  WRK-SALE2       PIC 9(3)V99     VALUE ZEROES.
+       77  WRK-TOTAL       PIC 9(7)V99     VALUE ZEROES.
+       77  WRK-QTDE        PIC 9(5)        VALUE ZEROES.
        77  WRK-AVERAGE     PIC 9(4)V99     VALUE ZEROES.
-       77  WRK-AVERAGE-ED  PIC $ZZZ9.99    VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
-           ACCEPT WRK-SALE1 FROM CONSOLE.
-           ACCEPT WRK-SALE2 FROM CONSOLE.
+           OPEN INPUT SALES-DAILY-FILE.
+           IF WRK-SALES-STATUS NOT = '00'
+               DISPLAY 'SALESDAILY NAO ENCONTRADO - NADA A CALCULAR'
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL SALES-ACABOU
+               READ SALES-DAILY-FILE
+                   AT END
+                       MOVE 'S' TO WRK-SALES-EOF
+                   NOT AT END
+                       ADD SD-VALOR TO WRK-TOTAL
+                       ADD 1 TO WRK-QTDE
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-DAILY-FILE.
 
-           COMPUTE WRK-AVERAGE = (WRK-SALE1 + WRK-SALE2) / 2.
+           IF WRK-QTDE = 0
+               DISPLAY 'NENHUMA VENDA NO ARQUIVO - SEM MEDIA A CALCULAR'
+               STOP RUN
+           END-IF.
 
-           MOVE WRK-AVERAGE TO WRK-AVERAGE-ED.
+           COMPUTE WRK-AVERAGE = WRK-TOTAL / WRK-QTDE.
+           MOVE WRK-AVERAGE TO WRK-CURR-ED-04.
 
-           DISPLAY WRK-AVERAGE.
+           DISPLAY 'VENDAS LIDAS: ' WRK-QTDE.
+           DISPLAY 'MEDIA: ' WRK-CURR-ED-04.
 
            STOP RUN.
 
