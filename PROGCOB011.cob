@@ -4,6 +4,14 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/28/2021
       *PURPOSE: CHECK IF THE STUDENT ACHIEVED THE GRADE TO BE APPROVED
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - AS NOTAS DIGITADAS PASSARAM A SER VALIDADAS COMO
+      *              NUMERICAS, REPETINDO A PERGUNTA QUANDO O OPERADOR
+      *              DIGITA ALGO NAO NUMERICO, EM VEZ DE ARRISCAR UM
+      *              ABEND NO MEIO DA ENTRADA.
+      * 08/08/2026 - A MEDIA PASSOU A CONSIDERAR TAMBEM O PERCENTUAL DE
+      *              FREQUENCIA DO ALUNO (70% NOTAS / 30% FREQUENCIA),
+      *              EM VEZ DE SER SO A MEDIA DAS DUAS NOTAS.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -11,18 +19,28 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       77 WRK-GRADE1-ENT   PIC X(03)   VALUE SPACES.
+       77 WRK-GRADE2-ENT   PIC X(03)   VALUE SPACES.
+       77 WRK-ATTEND-ENT   PIC X(03)   VALUE SPACES.
        77 WRK-GRADE1       PIC 9(2)V9  VALUE ZEROES.
        77 WRK-GRADE2       PIC 9(2)V9  VALUE ZEROES.
+       77 WRK-ATTENDANCE   PIC 9(3)    VALUE ZEROES.
+       77 WRK-NOTA-MEDIA   PIC 9(2)V9  VALUE ZEROES.
+       77 WRK-ATTEND-NOTA  PIC 9(2)V9  VALUE ZEROES.
        77 WRK-AVERAGE      PIC 9(2)V9  VALUE ZEROES.
        77 WRK-AVERAGE-ED   PIC Z9,9  VALUE ZEROES.
 
        PROCEDURE DIVISION.
-       
-           ACCEPT WRK-GRADE1 FROM CONSOLE.
-           ACCEPT WRK-GRADE2 FROM CONSOLE.
 
-           COMPUTE WRK-AVERAGE = (WRK-GRADE1 + WRK-GRADE2) / 2.
-           
+           PERFORM 0100-RECEBE-GRADE1.
+           PERFORM 0200-RECEBE-GRADE2.
+           PERFORM 0300-RECEBE-ATTENDANCE.
+
+           COMPUTE WRK-NOTA-MEDIA = (WRK-GRADE1 + WRK-GRADE2) / 2.
+           COMPUTE WRK-ATTEND-NOTA = WRK-ATTENDANCE / 10.
+           COMPUTE WRK-AVERAGE =
+               (WRK-NOTA-MEDIA * 0,7) + (WRK-ATTEND-NOTA * 0,3).
+
            MOVE WRK-AVERAGE TO WRK-AVERAGE-ED
 
            DISPLAY "STUDENT AVERAGE: " WRK-AVERAGE-ED.
@@ -38,5 +56,56 @@
            END-IF.
 
            STOP RUN.
+
+      ******************************************************************
+      * 0100-RECEBE-GRADE1 - PEDE A PRIMEIRA NOTA E REPETE A PERGUNTA
+      * SE O OPERADOR DIGITAR ALGO QUE NAO SEJA NUMERICO.
+      ******************************************************************
+       0100-RECEBE-GRADE1 SECTION.
+           DISPLAY "TYPE THE FIRST GRADE: ".
+           ACCEPT WRK-GRADE1-ENT FROM CONSOLE.
+
+           IF WRK-GRADE1-ENT NOT NUMERIC
+               DISPLAY "INVALID GRADE - DIGITS ONLY"
+               GO TO 0100-RECEBE-GRADE1
+           END-IF.
+
+           MOVE WRK-GRADE1-ENT TO WRK-GRADE1.
+
+      ******************************************************************
+      * 0200-RECEBE-GRADE2 - PEDE A SEGUNDA NOTA E REPETE A PERGUNTA
+      * SE O OPERADOR DIGITAR ALGO QUE NAO SEJA NUMERICO.
+      ******************************************************************
+       0200-RECEBE-GRADE2 SECTION.
+           DISPLAY "TYPE THE SECOND GRADE: ".
+           ACCEPT WRK-GRADE2-ENT FROM CONSOLE.
+
+           IF WRK-GRADE2-ENT NOT NUMERIC
+               DISPLAY "INVALID GRADE - DIGITS ONLY"
+               GO TO 0200-RECEBE-GRADE2
+           END-IF.
+
+           MOVE WRK-GRADE2-ENT TO WRK-GRADE2.
+
+      ******************************************************************
+      * 0300-RECEBE-ATTENDANCE - PEDE O PERCENTUAL DE FREQUENCIA (0 A
+      * 100) E REPETE A PERGUNTA SE O OPERADOR DIGITAR ALGO QUE NAO
+      * SEJA NUMERICO.
+      ******************************************************************
+       0300-RECEBE-ATTENDANCE SECTION.
+           DISPLAY "TYPE THE ATTENDANCE PERCENTAGE (0-100): ".
+           ACCEPT WRK-ATTEND-ENT FROM CONSOLE.
+
+           IF WRK-ATTEND-ENT NOT NUMERIC
+               DISPLAY "INVALID ATTENDANCE - DIGITS ONLY"
+               GO TO 0300-RECEBE-ATTENDANCE
+           END-IF.
+
+           MOVE WRK-ATTEND-ENT TO WRK-ATTENDANCE.
+
+           IF WRK-ATTENDANCE > 100
+               DISPLAY "INVALID ATTENDANCE - MUST BE 0 TO 100"
+               GO TO 0300-RECEBE-ATTENDANCE
+           END-IF.
+
        END PROGRAM PROGCOB011.
-       
\ No newline at end of file
