@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB011B.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 08/08/2026
+      *PURPOSE: CLASS ROSTER PASS/RETAKE/FAIL REPORT, REUSING THE
+      *         APPROVAL LOGIC FROM PROGCOB011 OVER A FILE OF STUDENT
+      *         IDS AND GRADE PAIRS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER-FILE ASSIGN TO 'CLASSROSTER'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-ROSTER-STATUS.
+
+           SELECT ROSTER-REPORT-FILE ASSIGN TO 'CLASSROSTERRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLASS-ROSTER-FILE.
+       01  RC-REGISTRO.
+           02  RC-ID           PIC X(10).
+           02  RC-GRADE1       PIC 9(2)V9.
+           02  RC-GRADE2       PIC 9(2)V9.
+
+       FD  ROSTER-REPORT-FILE.
+       01  RR-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-ROSTER-STATUS PIC X(02)       VALUE SPACES.
+       77 WRK-ROSTER-EOF    PIC X(01)       VALUE 'N'.
+           88 ROSTER-ACABOU                 VALUE 'S'.
+       77 WRK-REPORT-STATUS PIC X(02)       VALUE SPACES.
+
+       77 WRK-AVERAGE       PIC 9(2)V9      VALUE ZEROES.
+       77 WRK-AVERAGE-ED    PIC Z9,9        VALUE ZEROES.
+       77 WRK-VERDITO       PIC X(12)       VALUE SPACES.
+
+       77 WRK-QTDE-APROVADO  PIC 9(4)       VALUE ZEROES.
+       77 WRK-QTDE-RECUP     PIC 9(4)       VALUE ZEROES.
+       77 WRK-QTDE-REPROVADO PIC 9(4)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT CLASS-ROSTER-FILE.
+           IF WRK-ROSTER-STATUS NOT = '00'
+               DISPLAY 'CLASSROSTER NAO ENCONTRADO - NADA A PROCESSAR'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+           MOVE SPACES TO RR-LINHA.
+           STRING 'BOLETIM DA TURMA' DELIMITED BY SIZE INTO RR-LINHA
+           END-STRING
+           WRITE RR-LINHA.
+           MOVE SPACES TO RR-LINHA.
+           WRITE RR-LINHA FROM '-------------------------------------'.
+
+           PERFORM UNTIL ROSTER-ACABOU
+               READ CLASS-ROSTER-FILE
+                   AT END
+                       MOVE 'S' TO WRK-ROSTER-EOF
+                   NOT AT END
+                       PERFORM 0100-AVALIA-ALUNO
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLASS-ROSTER-FILE.
+
+           MOVE SPACES TO RR-LINHA.
+           WRITE RR-LINHA FROM '-------------------------------------'.
+           MOVE SPACES TO RR-LINHA.
+           STRING 'APROVADOS: ' WRK-QTDE-APROVADO
+               DELIMITED BY SIZE INTO RR-LINHA
+           END-STRING
+           WRITE RR-LINHA.
+           MOVE SPACES TO RR-LINHA.
+           STRING 'RECUPERACAO: ' WRK-QTDE-RECUP
+               DELIMITED BY SIZE INTO RR-LINHA
+           END-STRING
+           WRITE RR-LINHA.
+           MOVE SPACES TO RR-LINHA.
+           STRING 'REPROVADOS: ' WRK-QTDE-REPROVADO
+               DELIMITED BY SIZE INTO RR-LINHA
+           END-STRING
+           WRITE RR-LINHA.
+
+           CLOSE ROSTER-REPORT-FILE.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 0100-AVALIA-ALUNO - CALCULA A MEDIA DO ALUNO E APLICA OS MESMOS
+      * LIMITES (7 E 5) DO PROGCOB011, TABULANDO O RESULTADO E
+      * ESCREVENDO UMA LINHA NO BOLETIM DA TURMA.
+      ******************************************************************
+       0100-AVALIA-ALUNO SECTION.
+           COMPUTE WRK-AVERAGE = (RC-GRADE1 + RC-GRADE2) / 2.
+           MOVE WRK-AVERAGE TO WRK-AVERAGE-ED.
+
+           IF WRK-AVERAGE >= 7
+               MOVE 'APROVADO' TO WRK-VERDITO
+               ADD 1 TO WRK-QTDE-APROVADO
+           ELSE
+               IF WRK-AVERAGE >= 5
+                   MOVE 'RECUPERACAO' TO WRK-VERDITO
+                   ADD 1 TO WRK-QTDE-RECUP
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-VERDITO
+                   ADD 1 TO WRK-QTDE-REPROVADO
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO RR-LINHA.
+           STRING RC-ID ' - MEDIA ' WRK-AVERAGE-ED ' - ' WRK-VERDITO
+               DELIMITED BY SIZE INTO RR-LINHA
+           END-STRING
+           WRITE RR-LINHA.
+
+       END PROGRAM PROGCOB011B.
