@@ -4,35 +4,149 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/29/2021
       *PURPOSE: CHECK WEEKDAY
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - EM VEZ DE PEDIR O NUMERO DO DIA DA SEMANA DIGITADO
+      *              A MAO, O PROGRAMA PASSOU A RECEBER UMA DATA NO
+      *              FORMATO YYYYMMDD (COMO O PROGCOB003) E CALCULAR O
+      *              DIA DA SEMANA SOZINHO, PARA RELATORIOS DE
+      *              AGENDAMENTO PODEREM CHAMA-LO SEM DEPENDER DE UM
+      *              OPERADOR SABER DE CABECA QUE DIA CAI A DATA.
+      * 09/09/2026 - O NOME DO DIA DA SEMANA PASSOU A SAIR EM PORTUGUES
+      *              QUANDO O ARQUIVO LOCALECFG TRAZ 'PT', REAPROVEITANDO
+      *              A TABELA COMPARTILHADA WEEKDAY-BOOK; SEM O ARQUIVO,
+      *              CONTINUA SAINDO EM INGLES COMO ANTES.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCALE-CONFIG-FILE ASSIGN TO 'LOCALECFG'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOCALE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOCALE-CONFIG-FILE.
+       01  LC-REGISTRO         PIC X(02).
+
        WORKING-STORAGE SECTION.
-       77 WRK-WEEKDAY    PIC 9 VALUE ZEROES.
+       COPY 'WEEKDAY-BOOK.cob'.
+
+       77 WRK-LOCALE-STATUS PIC X(02)   VALUE SPACES.
+       77 WRK-LOCALE        PIC X(02)   VALUE 'EN'.
+           88 LOCALE-PORTUGUES          VALUE 'PT'.
+
+       77 WRK-WEEKDAY      PIC 9       VALUE ZEROES.
+
+       1 WRK-DATA.
+           2 WRK-ANO       PIC 9(4)    VALUE ZEROES.
+           2 WRK-MES       PIC 9(2)    VALUE ZEROES.
+           2 WRK-DIA       PIC 9(2)    VALUE ZEROES.
+       77 WRK-DATA-ENT     PIC X(08)   VALUE SPACES.
+
+       77 WRK-TABELA-MES   PIC S9(01) OCCURS 12 TIMES.
+       77 WRK-Y            PIC S9(05)  VALUE ZEROES.
+       77 WRK-Y-DIV4       PIC S9(05)  VALUE ZEROES.
+       77 WRK-Y-DIV100     PIC S9(05)  VALUE ZEROES.
+       77 WRK-Y-DIV400     PIC S9(05)  VALUE ZEROES.
+       77 WRK-SOMA         PIC S9(07)  VALUE ZEROES.
+       77 WRK-QUOCIENTE    PIC S9(05)  VALUE ZEROES.
+       77 WRK-RESTO7       PIC 9(01)   VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
-           DISPLAY 'PUT A NUMBER FROM 1 - 7: '
-           ACCEPT WRK-WEEKDAY.
-
-           EVALUATE WRK-WEEKDAY
-               WHEN 1
-                   DISPLAY 'SUNDAY'
-               WHEN 2
-                   DISPLAY 'MONDAY'
-               WHEN 3
-                   DISPLAY 'TUESDAY'
-               WHEN 4
-                   DISPLAY 'WEDNESDAY'
-               WHEN 5
-                   DISPLAY 'THURSDAY'
-               WHEN 6
-                   DISPLAY 'FRIDAY'
-               WHEN 7
-                   DISPLAY 'SATURDAY'
-           END-EVALUATE.
+           PERFORM 0050-CARREGA-LOCALE.
+           PERFORM 0100-CARREGA-TABELA-MES.
+           PERFORM 0200-RECEBE-DATA.
+           PERFORM 0300-CALCULA-WEEKDAY.
+
+           IF LOCALE-PORTUGUES
+               DISPLAY WRK-DIA-SEMANA-NOME-PT(WRK-WEEKDAY)
+           ELSE
+               DISPLAY WRK-DIA-SEMANA-NOME-EN(WRK-WEEKDAY)
+           END-IF.
 
            STOP RUN.
+
+      ******************************************************************
+      * 0050-CARREGA-LOCALE - LE O IDIOMA DE SAIDA (EN/PT) DO ARQUIVO
+      * LOCALECFG. SEM O ARQUIVO, MANTEM O PADRAO 'EN'.
+      ******************************************************************
+       0050-CARREGA-LOCALE SECTION.
+           OPEN INPUT LOCALE-CONFIG-FILE.
+           IF WRK-LOCALE-STATUS = '00'
+               READ LOCALE-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LC-REGISTRO TO WRK-LOCALE
+               END-READ
+               CLOSE LOCALE-CONFIG-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0100-CARREGA-TABELA-MES - COEFICIENTES MENSAIS DO ALGORITMO DE
+      * SAKAMOTO, USADO PARA CALCULAR O DIA DA SEMANA SEM DEPENDER DE
+      * NENHUMA FUNCAO INTRINSECA DE DATA.
+      ******************************************************************
+       0100-CARREGA-TABELA-MES SECTION.
+           MOVE 0 TO WRK-TABELA-MES(01).
+           MOVE 3 TO WRK-TABELA-MES(02).
+           MOVE 2 TO WRK-TABELA-MES(03).
+           MOVE 5 TO WRK-TABELA-MES(04).
+           MOVE 0 TO WRK-TABELA-MES(05).
+           MOVE 3 TO WRK-TABELA-MES(06).
+           MOVE 5 TO WRK-TABELA-MES(07).
+           MOVE 1 TO WRK-TABELA-MES(08).
+           MOVE 4 TO WRK-TABELA-MES(09).
+           MOVE 6 TO WRK-TABELA-MES(10).
+           MOVE 2 TO WRK-TABELA-MES(11).
+           MOVE 4 TO WRK-TABELA-MES(12).
+
+      ******************************************************************
+      * 0200-RECEBE-DATA - PEDE A DATA NO FORMATO YYYYMMDD E REPETE A
+      * PERGUNTA SE NAO FOR NUMERICA OU O MES ESTIVER FORA DE 1-12.
+      ******************************************************************
+       0200-RECEBE-DATA SECTION.
+           DISPLAY 'PUT A DATE (YYYYMMDD): '.
+           ACCEPT WRK-DATA-ENT.
+
+           IF WRK-DATA-ENT NOT NUMERIC
+               DISPLAY 'INVALID DATE - DIGITS ONLY'
+               GO TO 0200-RECEBE-DATA
+           END-IF.
+
+           MOVE WRK-DATA-ENT TO WRK-DATA.
+
+           IF WRK-MES < 1 OR WRK-MES > 12
+               DISPLAY 'INVALID MONTH - TYPE A VALUE FROM 01 TO 12'
+               GO TO 0200-RECEBE-DATA
+           END-IF.
+
+      ******************************************************************
+      * 0300-CALCULA-WEEKDAY - ALGORITMO DE SAKAMOTO: DEVOLVE 0 PARA
+      * DOMINGO, 1 PARA SEGUNDA, ... 6 PARA SABADO, QUE E AJUSTADO EM
+      * +1 PARA CASAR COM O EVALUATE JA EXISTENTE (1=DOMINGO).
+      ******************************************************************
+       0300-CALCULA-WEEKDAY SECTION.
+           MOVE WRK-ANO TO WRK-Y.
+
+           IF WRK-MES < 3
+               SUBTRACT 1 FROM WRK-Y
+           END-IF.
+
+           DIVIDE WRK-Y BY 4   GIVING WRK-Y-DIV4.
+           DIVIDE WRK-Y BY 100 GIVING WRK-Y-DIV100.
+           DIVIDE WRK-Y BY 400 GIVING WRK-Y-DIV400.
+
+           COMPUTE WRK-SOMA = WRK-Y + WRK-Y-DIV4 - WRK-Y-DIV100
+               + WRK-Y-DIV400 + WRK-TABELA-MES(WRK-MES) + WRK-DIA.
+
+           DIVIDE WRK-SOMA BY 7 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO7.
+
+           ADD 1 TO WRK-RESTO7 GIVING WRK-WEEKDAY.
+
        END PROGRAM PROGCOB012.
