@@ -4,6 +4,11 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/29/2021
       *PURPOSE: EVALUATE STUDENT GRADE
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - CADA FAIXA DO EVALUATE PASSOU A CONSULTAR UMA
+      *              TABELA DE CONCEITOS (A/B/C/D/F), NOS MOLDES DA
+      *              TABELA WRK-MONTHS DO PROGCOB022, PARA QUE O
+      *              RESULTADO POSSA SER USADO NUM HISTORICO ESCOLAR.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -11,26 +16,52 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-GRADE   PIC 9V9 VALUE ZEROES.
+       77 WRK-GRADE       PIC 9V9     VALUE ZEROES.
+       77 WRK-CONCEITOS   PIC X(01)   OCCURS 6 TIMES.
+       77 WRK-FAIXA       PIC 9(01)   VALUE ZEROES.
        PROCEDURE DIVISION.
 
+           PERFORM 0100-CARREGA-CONCEITOS.
+
            DISPLAY 'PUT A STUDENT GRADE: '
            ACCEPT WRK-GRADE.
 
            EVALUATE WRK-GRADE
                WHEN 10
+                   MOVE 1 TO WRK-FAIXA
                    DISPLAY 'AWESOME!'
                WHEN 7 THRU 9,9
+                   MOVE 2 TO WRK-FAIXA
                    DISPLAY 'GREAT!'
                WHEN 5 THRU 6,9
+                   MOVE 3 TO WRK-FAIXA
                    DISPLAY 'GOOD'
                WHEN 3 THRU 4,9
+                   MOVE 4 TO WRK-FAIXA
                    DISPLAY 'IT COULD BE BETTER...'
                WHEN 1 thru 2,9
+                   MOVE 5 TO WRK-FAIXA
                    DISPLAY 'WELL...'
-               WHEN 0
+               WHEN 0 THRU 0,9
+                   MOVE 6 TO WRK-FAIXA
                    DISPLAY 'SAD'
            END-EVALUATE.
 
+           DISPLAY 'LETTER GRADE: ' WRK-CONCEITOS(WRK-FAIXA).
+
            STOP RUN.
+
+      ******************************************************************
+      * 0100-CARREGA-CONCEITOS - CARREGA A TABELA DE CONCEITOS NA MESMA
+      * ORDEM DAS FAIXAS DO EVALUATE ACIMA (1=10, 2=7 A 9,9, 3=5 A 6,9,
+      * 4=3 A 4,9, 5=1 A 2,9, 6=0).
+      ******************************************************************
+       0100-CARREGA-CONCEITOS SECTION.
+           MOVE 'A'    TO WRK-CONCEITOS(1).
+           MOVE 'B'    TO WRK-CONCEITOS(2).
+           MOVE 'C'    TO WRK-CONCEITOS(3).
+           MOVE 'D'    TO WRK-CONCEITOS(4).
+           MOVE 'F'    TO WRK-CONCEITOS(5).
+           MOVE 'F'    TO WRK-CONCEITOS(6).
+
        END PROGRAM PROGCOB013.
