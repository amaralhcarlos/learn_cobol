@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB013B.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 08/08/2026
+      *PURPOSE: MONTA UM BOLETIM COM VARIAS DISCIPLINAS, APLICANDO A
+      *         MESMA TABELA DE FAIXAS E CONCEITOS DO PROGCOB013 SOBRE
+      *         CADA NOTA LIDA DO ARQUIVO SUBJECTGRADES, E CALCULA A
+      *         MEDIA GERAL (GPA) NO FINAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBJECT-GRADES-FILE ASSIGN TO 'SUBJECTGRADES'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-SUBJ-STATUS.
+
+           SELECT REPORT-CARD-FILE ASSIGN TO 'REPORTCARD'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBJECT-GRADES-FILE.
+       01  SG-REGISTRO.
+           02  SG-DISCIPLINA       PIC X(10).
+           02  SG-GRADE            PIC 9(02)V9.
+
+       FD  REPORT-CARD-FILE.
+       01  RC-LINHA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-SUBJ-STATUS     PIC X(02)    VALUE SPACES.
+       77 WRK-SUBJ-EOF        PIC X(01)    VALUE 'N'.
+           88 SUBJ-ACABOU                  VALUE 'S'.
+       77 WRK-REPORT-STATUS   PIC X(02)    VALUE SPACES.
+
+       77 WRK-CONCEITOS       PIC X(01)    OCCURS 6 TIMES.
+       77 WRK-PONTOS          PIC 9(01)    OCCURS 6 TIMES.
+       77 WRK-FAIXA           PIC 9(01)    VALUE ZEROES.
+       77 WRK-LETRA           PIC X(01)    VALUE SPACES.
+
+       77 WRK-GRADE-ED        PIC Z9,9     VALUE ZEROES.
+       77 WRK-QTDE-DISC       PIC 9(03)    VALUE ZEROES.
+       77 WRK-SOMA-PONTOS     PIC 9(05)    VALUE ZEROES.
+       77 WRK-GPA             PIC 9(01)V99 VALUE ZEROES.
+       77 WRK-GPA-ED          PIC 9,99     VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-CARREGA-CONCEITOS.
+
+           OPEN INPUT SUBJECT-GRADES-FILE.
+           IF WRK-SUBJ-STATUS NOT = '00'
+               DISPLAY 'SUBJECTGRADES NAO ENCONTRADO - NADA A PROCESSAR'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-CARD-FILE.
+           MOVE SPACES TO RC-LINHA.
+           STRING 'BOLETIM - DETALHAMENTO POR DISCIPLINA'
+               DELIMITED BY SIZE INTO RC-LINHA
+           END-STRING
+           WRITE RC-LINHA.
+           MOVE SPACES TO RC-LINHA.
+           WRITE RC-LINHA FROM '-------------------------------------'.
+
+           PERFORM UNTIL SUBJ-ACABOU
+               READ SUBJECT-GRADES-FILE
+                   AT END
+                       MOVE 'S' TO WRK-SUBJ-EOF
+                   NOT AT END
+                       PERFORM 0200-AVALIA-DISCIPLINA
+               END-READ
+           END-PERFORM.
+
+           CLOSE SUBJECT-GRADES-FILE.
+
+           MOVE SPACES TO RC-LINHA.
+           WRITE RC-LINHA FROM '-------------------------------------'.
+
+           IF WRK-QTDE-DISC = 0
+               MOVE SPACES TO RC-LINHA
+               STRING 'NENHUMA DISCIPLINA LIDA - SEM GPA A CALCULAR'
+                   DELIMITED BY SIZE INTO RC-LINHA
+               END-STRING
+               WRITE RC-LINHA
+           ELSE
+               COMPUTE WRK-GPA = WRK-SOMA-PONTOS / WRK-QTDE-DISC
+               MOVE WRK-GPA TO WRK-GPA-ED
+               MOVE SPACES TO RC-LINHA
+               STRING 'GPA GERAL: ' WRK-GPA-ED
+                   DELIMITED BY SIZE INTO RC-LINHA
+               END-STRING
+               WRITE RC-LINHA
+           END-IF.
+
+           CLOSE REPORT-CARD-FILE.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 0100-CARREGA-CONCEITOS - MESMA TABELA DE CONCEITOS E PONTOS DE
+      * GPA DO PROGCOB013 (1=10, 2=7 A 9,9, 3=5 A 6,9, 4=3 A 4,9,
+      * 5=1 A 2,9, 6=0), ACRESCENTANDO OS PONTOS PADRAO DE GPA (A=4
+      * ATE F=0).
+      ******************************************************************
+       0100-CARREGA-CONCEITOS SECTION.
+           MOVE 'A'    TO WRK-CONCEITOS(1).
+           MOVE 'B'    TO WRK-CONCEITOS(2).
+           MOVE 'C'    TO WRK-CONCEITOS(3).
+           MOVE 'D'    TO WRK-CONCEITOS(4).
+           MOVE 'F'    TO WRK-CONCEITOS(5).
+           MOVE 'F'    TO WRK-CONCEITOS(6).
+
+           MOVE 4      TO WRK-PONTOS(1).
+           MOVE 3      TO WRK-PONTOS(2).
+           MOVE 2      TO WRK-PONTOS(3).
+           MOVE 1      TO WRK-PONTOS(4).
+           MOVE 0      TO WRK-PONTOS(5).
+           MOVE 0      TO WRK-PONTOS(6).
+
+      ******************************************************************
+      * 0200-AVALIA-DISCIPLINA - CLASSIFICA A NOTA DA DISCIPLINA NA
+      * MESMA FAIXA DO PROGCOB013, ESCREVE A LINHA DE DETALHE NO
+      * BOLETIM E ACUMULA OS PONTOS PARA O GPA GERAL.
+      ******************************************************************
+       0200-AVALIA-DISCIPLINA SECTION.
+           EVALUATE SG-GRADE
+               WHEN 10
+                   MOVE 1 TO WRK-FAIXA
+               WHEN 7 THRU 9,9
+                   MOVE 2 TO WRK-FAIXA
+               WHEN 5 THRU 6,9
+                   MOVE 3 TO WRK-FAIXA
+               WHEN 3 THRU 4,9
+                   MOVE 4 TO WRK-FAIXA
+               WHEN 1 THRU 2,9
+                   MOVE 5 TO WRK-FAIXA
+               WHEN 0 THRU 0,9
+                   MOVE 6 TO WRK-FAIXA
+           END-EVALUATE.
+
+           MOVE WRK-CONCEITOS(WRK-FAIXA) TO WRK-LETRA.
+           MOVE SG-GRADE TO WRK-GRADE-ED.
+           ADD WRK-PONTOS(WRK-FAIXA) TO WRK-SOMA-PONTOS.
+           ADD 1 TO WRK-QTDE-DISC.
+
+           MOVE SPACES TO RC-LINHA.
+           STRING SG-DISCIPLINA ' - NOTA ' WRK-GRADE-ED
+               ' - CONCEITO ' WRK-LETRA
+               DELIMITED BY SIZE INTO RC-LINHA
+           END-STRING
+           WRITE RC-LINHA.
+
+       END PROGRAM PROGCOB013B.
