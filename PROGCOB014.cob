@@ -4,46 +4,307 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/29/2021
       *PURPOSE: FRETE POR ESTADO
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - ESTADO/MULTIPLICADOR PASSOU A SER LIDO DE UMA
+      *              TABELA DE FRETE EXTERNA (FREIGHTRATE) EM VEZ DE
+      *              FICAR CODIFICADO NO EVALUATE.
+      * 08/08/2026 - TODA COTACAO CALCULADA PASSOU A SER REGISTRADA
+      *              NO ARQUIVO FREIGHTAUDIT, PARA CONCILIACAO COM AS
+      *              FATURAS DAS TRANSPORTADORAS.
+      * 08/08/2026 - O FRETE PASSOU A CONSIDERAR TAMBEM O PESO DO
+      *              PACOTE (WRK-PESO), COMBINANDO A TAXA DO ESTADO
+      *              COM UMA TARIFA POR QUILO, COMO NO CONTRATO COM
+      *              AS TRANSPORTADORAS.
+      * 08/08/2026 - O PEDIDO PASSOU A ACEITAR VARIOS ITENS (COMO UM
+      *              ROMANEIO), SOMANDO VALOR E PESO DE TODOS OS
+      *              PRODUTOS ANTES DE CALCULAR O FRETE UMA UNICA VEZ.
+      * 09/09/2026 - O TOTAL DO PEDIDO (COM FRETE) PASSOU A SER POSTADO
+      *              NO MES CORRENTE DO MESMO ARQUIVO SALESTOTALS QUE O
+      *              PROGCOB024 ACUMULA, EM VEZ DE SO SER EXIBIDO E
+      *              PERDIDO AO FIM DO PROGRAMA.
+      * 09/09/2026 - O TOTAL EDITADO DO PEDIDO PASSOU A USAR A MASCARA
+      *              PADRAO DE MOEDA DA COPY CURRENCY-BOOK (JA TRAZIDA
+      *              PELA PROGCOB024-BOOK), EM VEZ DE UMA MASCARA
+      *              PROPRIA SEM SEPARADOR DE MILHAR.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-RATE-FILE ASSIGN TO 'FREIGHTRATE'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETE-STATUS.
+
+           SELECT FREIGHT-AUDIT-FILE ASSIGN TO 'FREIGHTAUDIT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
+           SELECT SALES-TOTALS-FILE ASSIGN TO 'SALESTOTALS'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDAS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FREIGHT-RATE-FILE.
+       01  FR-REGISTRO.
+           02  FR-ESTADO           PIC X(02).
+           02  FR-MULTIPLICADOR    PIC 9V99.
+           02  FR-TAXA-KG          PIC 9V99.
+
+       FD  FREIGHT-AUDIT-FILE.
+       01  FA-LINHA                PIC X(150).
+
+       FD  SALES-TOTALS-FILE.
+       01  ST-REGISTRO.
+           02  ST-ANO              PIC 9(04).
+           02  ST-MES              PIC 9(02).
+           02  ST-VALOR            PIC 9(08)V99.
+
        WORKING-STORAGE SECTION.
+       COPY 'PROGCOB024-BOOK.cob'.
+
+       77  WRK-VENDAS-STATUS   PIC X(02)       VALUE SPACES.
+       77  WRK-VENDAS-EOF      PIC X(01)       VALUE 'N'.
+           88  VENDAS-ACABOU                   VALUE 'S'.
+
+       77  WRK-AUDIT-STATUS    PIC X(02)       VALUE SPACES.
+       01  WRK-HOJE.
+           02  WRK-HOJE-ANO    PIC 9(04)       VALUE ZEROES.
+           02  WRK-HOJE-MES    PIC 9(02)       VALUE ZEROES.
+           02  WRK-HOJE-DIA    PIC 9(02)       VALUE ZEROES.
+       77  WRK-FRETE-STATUS    PIC X(02)       VALUE SPACES.
+       77  WRK-FRETE-EOF       PIC X(01)       VALUE 'N'.
+           88  FRETE-ACABOU                    VALUE 'S'.
+
+       01  WRK-TAB-FRETE.
+           02  WRK-TAB-LINHA   OCCURS 1 TO 30 TIMES
+                               DEPENDING ON WRK-TAB-QTDE
+                               INDEXED BY WRK-IND.
+               03  WRK-TAB-ESTADO      PIC X(02).
+               03  WRK-TAB-MULT        PIC 9V99.
+               03  WRK-TAB-TAXA-KG     PIC 9V99.
+       77  WRK-TAB-QTDE        PIC 9(02)       VALUE ZEROES.
+       77  WRK-ACHOU-FRETE     PIC X(01)       VALUE 'N'.
+           88  ACHOU-FRETE                     VALUE 'S'.
+
        77  WRK-PRODUTO         PIC X(20)       VALUE SPACES.
        77  WRK-VLR             PIC 9(4)V99     VALUE ZEROES.
-       77  WRK-VLRFRETE        PIC 9(3)V99     VALUE ZEROES.
-       77  WRK-VLRFINAL        PIC 9(5)V99     VALUE ZEROES.
-       77  WRK-VLRFINAL-ED     PIC $ZZZZ9,99   VALUE ZEROES.
+       77  WRK-PESO            PIC 9(3)V99     VALUE ZEROES.
+       77  WRK-VLRFRETE        PIC 9(6)V99     VALUE ZEROES.
+       77  WRK-VLRFINAL        PIC 9(7)V99     VALUE ZEROES.
        77  WRK-ESTADO          PIC AA          VALUE SPACES.
+
+       77  WRK-VLR-PEDIDO      PIC 9(6)V99     VALUE ZEROES.
+       77  WRK-PESO-PEDIDO     PIC 9(5)V99     VALUE ZEROES.
+       77  WRK-QTDE-ITENS      PIC 9(03)       VALUE ZEROES.
+       77  WRK-PRODUTOS-PEDIDO PIC X(40)       VALUE SPACES.
+       77  WRK-PRODUTOS-TMP    PIC X(40)       VALUE SPACES.
        PROCEDURE DIVISION.
 
-           DISPLAY 'DIGITE O PRODUTO: '.
+           PERFORM 0100-CARREGA-TABELA-FRETE.
+
+           DISPLAY 'DIGITE O ESTADO A ENTREGAR: '.
+           ACCEPT WRK-ESTADO.
+
+           PERFORM 0400-RECEBE-ITEM UNTIL WRK-PRODUTO = 'FIM'.
+
+           PERFORM 0200-BUSCA-FRETE.
+
+           IF WRK-QTDE-ITENS = 0
+               DISPLAY 'PEDIDO SEM ITENS - NADA A COTAR'
+           ELSE
+               IF ACHOU-FRETE
+                   COMPUTE WRK-VLRFINAL =
+                       WRK-VLR-PEDIDO + WRK-VLRFRETE
+                   MOVE WRK-VLRFINAL TO WRK-CURR-ED-08
+                   DISPLAY 'TOTAL DO PEDIDO (' WRK-QTDE-ITENS
+                           ' ITENS) COM FRETE: ' WRK-CURR-ED-08
+                   PERFORM 0300-GRAVA-AUDITORIA
+                   PERFORM 0500-POSTA-VENDA
+               ELSE
+                   DISPLAY 'NAO ENVIAMOS PARA ' WRK-ESTADO
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      * 0400-RECEBE-ITEM - LE OS ITENS DO PEDIDO (ROMANEIO), UM POR
+      * VEZ, ACUMULANDO VALOR E PESO TOTAIS, ATE O OPERADOR DIGITAR
+      * 'FIM' NO PRODUTO.
+      ******************************************************************
+       0400-RECEBE-ITEM SECTION.
+           DISPLAY 'DIGITE O PRODUTO (OU FIM P/ ENCERRAR O PEDIDO): '.
            ACCEPT WRK-PRODUTO.
 
+           IF WRK-PRODUTO = 'FIM'
+               GO TO 0400-EXIT
+           END-IF.
+
            DISPLAY 'DIGITE O VALOR: '.
            ACCEPT WRK-VLR.
 
-           DISPLAY 'DIGITE O ESTADO A ENTREGAR: '.
-           ACCEPT WRK-ESTADO.
+           DISPLAY 'DIGITE O PESO EM KG: '.
+           ACCEPT WRK-PESO.
 
-           EVALUATE WRK-ESTADO
-               WHEN 'SP'
-                   COMPUTE WRK-VLRFRETE = WRK-VLR * 1,05
-               WHEN 'CE'
-                   COMPUTE WRK-VLRFRETE = WRK-VLR * 1,30
-               WHEN 'AM'
-                   COMPUTE WRK-VLRFRETE = WRK-VLR * 1,50
-               WHEN OTHER
-                   DISPLAY 'NAO ENVIAMOS PARA ' WRK-ESTADO
-           END-EVALUATE.
+           ADD WRK-VLR TO WRK-VLR-PEDIDO.
+           ADD WRK-PESO TO WRK-PESO-PEDIDO.
+
+           IF WRK-QTDE-ITENS = 0
+               MOVE WRK-PRODUTO TO WRK-PRODUTOS-PEDIDO
+           ELSE
+               MOVE WRK-PRODUTOS-PEDIDO TO WRK-PRODUTOS-TMP
+               STRING WRK-PRODUTOS-TMP DELIMITED BY SPACE
+                      '/' DELIMITED BY SIZE
+                      WRK-PRODUTO DELIMITED BY SPACE
+                   INTO WRK-PRODUTOS-PEDIDO
+               END-STRING
+           END-IF.
+
+           ADD 1 TO WRK-QTDE-ITENS.
+       0400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0100-CARREGA-TABELA-FRETE - LE A TABELA DE FRETE POR ESTADO DO
+      * ARQUIVO FREIGHTRATE PARA A TABELA EM MEMORIA.
+      ******************************************************************
+       0100-CARREGA-TABELA-FRETE SECTION.
+           OPEN INPUT FREIGHT-RATE-FILE.
+           IF WRK-FRETE-STATUS NOT = '00'
+               DISPLAY 'TABELA DE FRETE INDISPONIVEL - ASSUMINDO VAZIA'
+               GO TO 0100-EXIT
+           END-IF.
+
+           PERFORM UNTIL FRETE-ACABOU
+               READ FREIGHT-RATE-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FRETE-EOF
+                   NOT AT END
+                       ADD 1 TO WRK-TAB-QTDE
+                       MOVE FR-ESTADO TO
+                           WRK-TAB-ESTADO(WRK-TAB-QTDE)
+                       MOVE FR-MULTIPLICADOR TO
+                           WRK-TAB-MULT(WRK-TAB-QTDE)
+                       MOVE FR-TAXA-KG TO
+                           WRK-TAB-TAXA-KG(WRK-TAB-QTDE)
+               END-READ
+           END-PERFORM.
+
+           CLOSE FREIGHT-RATE-FILE.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0200-BUSCA-FRETE - PROCURA O ESTADO DIGITADO NA TABELA CARREGADA
+      * E CALCULA O VALOR DO FRETE QUANDO ENCONTRADO.
+      ******************************************************************
+       0200-BUSCA-FRETE SECTION.
+           MOVE 'N' TO WRK-ACHOU-FRETE.
+           SET WRK-IND TO 1.
+           SEARCH WRK-TAB-LINHA
+               AT END
+                   MOVE 'N' TO WRK-ACHOU-FRETE
+               WHEN WRK-TAB-ESTADO(WRK-IND) = WRK-ESTADO
+                   MOVE 'S' TO WRK-ACHOU-FRETE
+                   COMPUTE WRK-VLRFRETE =
+                       (WRK-VLR-PEDIDO * WRK-TAB-MULT(WRK-IND)) +
+                       (WRK-PESO-PEDIDO * WRK-TAB-TAXA-KG(WRK-IND))
+                       ON SIZE ERROR
+                           DISPLAY 'ESTOURO NO CALCULO DO FRETE - '
+                                   'PEDIDO NAO COTADO'
+                           MOVE 'N' TO WRK-ACHOU-FRETE
+                   END-COMPUTE
+           END-SEARCH.
 
-           ADD WRK-VLR WRK-VLRFRETE TO WRK-VLRFINAL.
+      ******************************************************************
+      * 0300-GRAVA-AUDITORIA - REGISTRA A COTACAO NO ARQUIVO DE
+      * AUDITORIA DE FRETE, PARA CONCILIACAO COM A TRANSPORTADORA.
+      ******************************************************************
+       0300-GRAVA-AUDITORIA SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
 
-           IF WRK-VLRFRETE NOT EQUALS 0
-               DISPLAY WRK-PRODUTO '- VALOR COM FRETE: ' WRK-VLRFINAL
+           OPEN EXTEND FREIGHT-AUDIT-FILE.
+           IF WRK-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT FREIGHT-AUDIT-FILE
            END-IF.
 
-           STOP RUN.
+           MOVE SPACES TO FA-LINHA.
+           STRING WRK-HOJE-DIA '/' WRK-HOJE-MES '/' WRK-HOJE-ANO
+                  ';ITENS=' WRK-QTDE-ITENS
+                  ';PRODUTOS=' WRK-PRODUTOS-PEDIDO DELIMITED BY SPACE
+                  ';' WRK-ESTADO DELIMITED BY SIZE
+                  ';FRETE=' WRK-VLRFRETE
+                  ';TOTAL=' WRK-VLRFINAL
+               DELIMITED BY SIZE INTO FA-LINHA
+           END-STRING
+           WRITE FA-LINHA.
+
+           CLOSE FREIGHT-AUDIT-FILE.
+
+      ******************************************************************
+      * 0500-POSTA-VENDA - SOMA O TOTAL DO PEDIDO (COM FRETE) NO MES
+      * CORRENTE DO MESMO ARQUIVO SALESTOTALS QUE O PROGCOB024 USA,
+      * RELENDO O ANO INTEIRO, ACUMULANDO O MES DE HOJE E REGRAVANDO O
+      * ARQUIVO POR COMPLETO (MESMA MECANICA DO PROGCOB024B).
+      ******************************************************************
+       0500-POSTA-VENDA SECTION.
+           MOVE 0 TO WRK-VENDAS-MES(01).
+           MOVE 0 TO WRK-VENDAS-MES(02).
+           MOVE 0 TO WRK-VENDAS-MES(03).
+           MOVE 0 TO WRK-VENDAS-MES(04).
+           MOVE 0 TO WRK-VENDAS-MES(05).
+           MOVE 0 TO WRK-VENDAS-MES(06).
+           MOVE 0 TO WRK-VENDAS-MES(07).
+           MOVE 0 TO WRK-VENDAS-MES(08).
+           MOVE 0 TO WRK-VENDAS-MES(09).
+           MOVE 0 TO WRK-VENDAS-MES(10).
+           MOVE 0 TO WRK-VENDAS-MES(11).
+           MOVE 0 TO WRK-VENDAS-MES(12).
+
+           MOVE WRK-HOJE-ANO TO WRK-ANO-ATUAL.
+
+           MOVE ZEROES TO WRK-HIST-QTD.
+           OPEN INPUT SALES-TOTALS-FILE.
+           IF WRK-VENDAS-STATUS = '00'
+               PERFORM UNTIL VENDAS-ACABOU
+                   READ SALES-TOTALS-FILE
+                       AT END
+                           MOVE 'S' TO WRK-VENDAS-EOF
+                       NOT AT END
+                           IF ST-ANO = WRK-ANO-ATUAL
+                               MOVE ST-VALOR TO WRK-VENDAS-MES(ST-MES)
+                           ELSE
+                               ADD 1 TO WRK-HIST-QTD
+                               MOVE ST-ANO TO WRK-HIST-ANO(WRK-HIST-QTD)
+                               MOVE ST-MES TO WRK-HIST-MES(WRK-HIST-QTD)
+                               MOVE ST-VALOR
+                                   TO WRK-HIST-VALOR(WRK-HIST-QTD)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-TOTALS-FILE
+           END-IF.
+
+           ADD WRK-VLRFINAL TO WRK-VENDAS-MES(WRK-HOJE-MES).
+
+           OPEN OUTPUT SALES-TOTALS-FILE.
+           PERFORM VARYING WRK-HIST-IDX FROM 1 BY 1
+                           UNTIL WRK-HIST-IDX > WRK-HIST-QTD
+               MOVE WRK-HIST-ANO(WRK-HIST-IDX) TO ST-ANO
+               MOVE WRK-HIST-MES(WRK-HIST-IDX) TO ST-MES
+               MOVE WRK-HIST-VALOR(WRK-HIST-IDX) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
+                           UNTIL WRK-CONTADOR-FIN > 12
+               MOVE WRK-ANO-ATUAL TO ST-ANO
+               MOVE WRK-CONTADOR-FIN TO ST-MES
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           CLOSE SALES-TOTALS-FILE.
+
        END PROGRAM PROGCOB014.
