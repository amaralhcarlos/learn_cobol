@@ -4,31 +4,196 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/29/2021
       *PURPOSE: EVALUATE USER LEVEL ON APPLICATION
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - ACRESCENTADO O NIVEL MANAGER (88-LEVEL) E TODA
+      *              TENTATIVA DE LOGIN, APROVADA OU NAO, PASSOU A SER
+      *              REGISTRADA NO ARQUIVO LOGINAUDIT COM USUARIO,
+      *              NIVEL TENTADO E DATA/HORA, JA QUE UM LOGIN
+      *              REJEITADO NAO DEIXAVA NENHUM RASTRO.
+      * 08/08/2026 - O NIVEL DO USUARIO PASSOU A SER BUSCADO NO
+      *              CADASTRO COMPARTILHADO USERMASTER, CHAVEADO POR
+      *              WRK-USER, EM VEZ DE SER SIMPLESMENTE DIGITADO PELA
+      *              PROPRIA PESSOA. NA PRIMEIRA VEZ QUE UM USUARIO
+      *              APARECE, O NIVEL INFORMADO CADASTRA O REGISTRO.
+      * 08/08/2026 - PASSOU A EXIGIR SENHA (PIN) GRAVADA NO CADASTRO
+      *              USERMASTER ANTES DE CONCEDER O NIVEL. SE O PIN
+      *              DIGITADO NAO CONFERE COM O GRAVADO, O LOGIN E
+      *              REJEITADO MESMO QUE O NIVEL EXISTA NO CADASTRO.
+      * 08/08/2026 - O LOGIN APROVADO PASSOU A CAIR EM UM MENU QUE
+      *              CHAMA O PROGRAMA CORRESPONDENTE AO NIVEL (VENDAS,
+      *              FRETE OU FOLHA DE PAGAMENTO), EM VEZ DE SO EXIBIR
+      *              A MENSAGEM DE BOAS-VINDAS E PARAR.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO 'USERMASTER'
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER
+               FILE STATUS IS WRK-USERMASTER-STATUS.
+
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO 'LOGINAUDIT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY 'USERMASTER-REC.cob'.
+
+       FD  LOGIN-AUDIT-FILE.
+       01  LA-LINHA                PIC X(100).
+
        WORKING-STORAGE SECTION.
+       77  WRK-USERMASTER-STATUS   PIC X(02)   VALUE SPACES.
        77  WRK-USER        PIC X(20)   VALUE SPACES.
        77  WRK-USERLEVEL   PIC 9(2)    VALUE ZEROES.
            88  ADMIN  VALUE 01.
            88  BASIC  VALUE 02.
+           88  MANAGER VALUE 03.
+       77  WRK-PIN         PIC 9(04)   VALUE ZEROES.
+       77  WRK-OPCAO       PIC 9(01)   VALUE ZEROES.
+
+       77  WRK-AUDIT-STATUS    PIC X(02)       VALUE SPACES.
+       77  WRK-RESULTADO       PIC X(15)       VALUE SPACES.
+       01  WRK-HOJE.
+           02  WRK-HOJE-ANO    PIC 9(04)       VALUE ZEROES.
+           02  WRK-HOJE-MES    PIC 9(02)       VALUE ZEROES.
+           02  WRK-HOJE-DIA    PIC 9(02)       VALUE ZEROES.
+       01  WRK-HORA.
+           02  WRK-HORA-HH     PIC 9(02)       VALUE ZEROES.
+           02  WRK-HORA-MM     PIC 9(02)       VALUE ZEROES.
+           02  WRK-HORA-SS     PIC 9(02)       VALUE ZEROES.
+           02  WRK-HORA-CC     PIC 9(02)       VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
            DISPLAY 'INPUT THE USERNAME:'
            ACCEPT WRK-USER.
 
-           DISPLAY 'INPUT THE LEVEL: '
-           ACCEPT WRK-USERLEVEL.
+           PERFORM 0100-CONSULTA-CADASTRO.
 
            IF ADMIN
+               MOVE 'ADMIN' TO WRK-RESULTADO
                DISPLAY 'WELCOME SYSADMIN' WRK-USER
            ELSE
                IF BASIC
+                   MOVE 'BASIC' TO WRK-RESULTADO
                    DISPLAY 'WELCOME ' WRK-USER
                ELSE
-                   DISPLAY 'NON-AUTHORIZED USER'
+                   IF MANAGER
+                       MOVE 'MANAGER' TO WRK-RESULTADO
+                       DISPLAY 'WELCOME MANAGER ' WRK-USER
+                   ELSE
+                       MOVE 'REJECTED' TO WRK-RESULTADO
+                       DISPLAY 'NON-AUTHORIZED USER'
+                   END-IF
                END-IF
            END-IF.
 
+           PERFORM 0200-GRAVA-AUDITORIA.
+
+           IF WRK-RESULTADO NOT = 'REJECTED'
+               PERFORM 0300-EXECUTA-MENU
+           END-IF.
+
            STOP RUN.
+
+      ******************************************************************
+      * 0100-CONSULTA-CADASTRO - BUSCA WRK-USER NO CADASTRO USERMASTER.
+      * SE JA EXISTE, CARREGA O NIVEL GRAVADO EM WRK-USERLEVEL E EXIGE
+      * O PIN GRAVADO, ZERANDO O NIVEL SE O PIN DIGITADO NAO CONFERE.
+      * SE NAO EXISTE, PERGUNTA O NIVEL E O PIN E CADASTRA O USUARIO NA
+      * PRIMEIRA VEZ.
+      ******************************************************************
+       0100-CONSULTA-CADASTRO SECTION.
+           OPEN I-O USER-MASTER-FILE.
+           IF WRK-USERMASTER-STATUS NOT = '00'
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF.
+
+           MOVE WRK-USER TO UM-USER.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'NEW USER - INPUT THE LEVEL: '
+                   ACCEPT WRK-USERLEVEL
+                   DISPLAY 'NEW USER - CHOOSE A PIN: '
+                   ACCEPT WRK-PIN
+                   MOVE WRK-USER      TO UM-USER
+                   MOVE WRK-USERLEVEL TO UM-LEVEL
+                   MOVE WRK-PIN       TO UM-PIN
+                   WRITE UM-REGISTRO
+               NOT INVALID KEY
+                   DISPLAY 'INPUT THE PIN: '
+                   ACCEPT WRK-PIN
+                   MOVE UM-LEVEL TO WRK-USERLEVEL
+                   IF WRK-PIN NOT = UM-PIN
+                       MOVE ZEROES TO WRK-USERLEVEL
+                   END-IF
+           END-READ.
+
+           CLOSE USER-MASTER-FILE.
+
+      ******************************************************************
+      * 0200-GRAVA-AUDITORIA - REGISTRA NO ARQUIVO LOGINAUDIT O USUARIO,
+      * O NIVEL TENTADO, O RESULTADO E A DATA/HORA DA TENTATIVA DE
+      * LOGIN, SEJA ELA APROVADA OU NAO.
+      ******************************************************************
+       0200-GRAVA-AUDITORIA SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+
+           OPEN EXTEND LOGIN-AUDIT-FILE.
+           IF WRK-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT LOGIN-AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO LA-LINHA.
+           STRING WRK-HOJE-DIA '/' WRK-HOJE-MES '/' WRK-HOJE-ANO
+                  ' ' WRK-HORA-HH ':' WRK-HORA-MM ':' WRK-HORA-SS
+                  ';USER=' WRK-USER
+                  ';LEVEL=' WRK-USERLEVEL
+                  ';RESULT=' WRK-RESULTADO
+               DELIMITED BY SIZE INTO LA-LINHA
+           END-STRING
+           WRITE LA-LINHA.
+
+           CLOSE LOGIN-AUDIT-FILE.
+
+      ******************************************************************
+      * 0300-EXECUTA-MENU - MENU DE PROGRAMAS DISPONIVEIS PARA O NIVEL
+      * AUTENTICADO. ADMIN TEM ACESSO A TUDO, MANAGER A VENDAS E FRETE,
+      * E BASIC VAI DIRETO PARA A ENTRADA DE VENDAS.
+      ******************************************************************
+       0300-EXECUTA-MENU SECTION.
+           EVALUATE TRUE
+               WHEN ADMIN
+                   DISPLAY '1 - SALES ENTRY'
+                   DISPLAY '2 - FREIGHT PRICING'
+                   DISPLAY '3 - PAYROLL'
+                   DISPLAY 'CHOOSE AN OPTION: '
+                   ACCEPT WRK-OPCAO
+                   EVALUATE WRK-OPCAO
+                       WHEN 1 CALL 'PROGCOB024'
+                       WHEN 2 CALL 'PROGCOB014'
+                       WHEN 3 CALL 'PROGCOB004'
+                       WHEN OTHER DISPLAY 'INVALID OPTION'
+                   END-EVALUATE
+               WHEN MANAGER
+                   DISPLAY '1 - SALES ENTRY'
+                   DISPLAY '2 - FREIGHT PRICING'
+                   DISPLAY 'CHOOSE AN OPTION: '
+                   ACCEPT WRK-OPCAO
+                   EVALUATE WRK-OPCAO
+                       WHEN 1 CALL 'PROGCOB024'
+                       WHEN 2 CALL 'PROGCOB014'
+                       WHEN OTHER DISPLAY 'INVALID OPTION'
+                   END-EVALUATE
+               WHEN BASIC
+                   CALL 'PROGCOB024'
+           END-EVALUATE.
+
        END PROGRAM PROGCOB015.
