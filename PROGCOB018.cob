@@ -4,6 +4,10 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/29/2021
       *PURPOSE: CRIAR A TABUADA DE UM NUMERO USANDO PERFORM
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - ACRESCENTADO UM MODO QUIZ, EM QUE O PROGRAMA PEDE
+      *              O RESULTADO DE CADA LINHA ANTES DE REVELAR A
+      *              RESPOSTA, CONTABILIZANDO ACERTOS E ERROS.
       ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -11,6 +15,13 @@
        77  WRK-NUMERO      PIC 9(2)    VALUE ZEROES.
        77  WRK-CONTADOR    PIC 9(2)    VALUE 1.
        77  WRK-RESUL       PIC 9(3)    VALUE ZEROES.
+
+       77  WRK-MODOQUIZ    PIC X(01)   VALUE 'N'.
+           88  MODO-QUIZ               VALUE 'S'.
+       77  WRK-RESPOSTA    PIC 9(3)    VALUE ZEROES.
+       77  WRK-QTDE-CERTAS PIC 9(2)    VALUE ZEROES.
+       77  WRK-QTDE-ERRADAS PIC 9(2)   VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
            PERFORM 0100-INICIALIZA.
@@ -18,23 +29,43 @@
            PERFORM 0300-FINALIZA.
 
            STOP RUN.
-       
+
        0100-INICIALIZA.
-           
+
            DISPLAY 'DIGITE UM NUMERO PARA CALCULAR A TABUADA:'
            ACCEPT WRK-NUMERO.
-       
+
+           DISPLAY 'MODO QUIZ (S/N)? '
+           ACCEPT WRK-MODOQUIZ.
+
        0200-PROCESSA.
-           
+
            PERFORM 10 TIMES
                COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               IF MODO-QUIZ
+                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ?'
+                   ACCEPT WRK-RESPOSTA
+                   IF WRK-RESPOSTA = WRK-RESUL
+                       DISPLAY 'CORRETO!'
+                       ADD 1 TO WRK-QTDE-CERTAS
+                   ELSE
+                       DISPLAY 'ERRADO - RESPOSTA CORRETA: ' WRK-RESUL
+                       ADD 1 TO WRK-QTDE-ERRADAS
+                   END-IF
+               ELSE
+                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               END-IF
                ADD 1 TO WRK-CONTADOR
            END-PERFORM.
 
        0300-FINALIZA.
-           
+
            DISPLAY 'FIM DA TABUADA DO ' WRK-NUMERO.
 
+           IF MODO-QUIZ
+               DISPLAY 'ACERTOS: ' WRK-QTDE-CERTAS
+                   ' - ERROS: ' WRK-QTDE-ERRADAS
+           END-IF.
+
 
        END PROGRAM PROGCOB018.
