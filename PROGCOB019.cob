@@ -4,6 +4,13 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/29/2021
       *PURPOSE: CRIAR A TABUADA DE UM NUMERO USANDO PERFORM E VARYING
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - 0100-INICIALIZA PASSOU A REJEITAR NUMERO ZERO OU
+      *              NAO NUMERICO E REPETIR A PERGUNTA, EM VEZ DE
+      *              ACEITAR E IMPRIMIR UMA TABUADA TODA EM ZEROS.
+      * 08/08/2026 - ACRESCENTADO UM MODO QUIZ, EM QUE O PROGRAMA PEDE
+      *              O RESULTADO DE CADA LINHA ANTES DE REVELAR A
+      *              RESPOSTA, CONTABILIZANDO ACERTOS E ERROS.
       ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -11,6 +18,13 @@
        77  WRK-NUMERO      PIC 9(2)    VALUE ZEROES.
        77  WRK-CONTADOR    PIC 9(2)    VALUE 1.
        77  WRK-RESUL       PIC 9(3)    VALUE ZEROES.
+
+       77  WRK-MODOQUIZ    PIC X(01)   VALUE 'N'.
+           88  MODO-QUIZ               VALUE 'S'.
+       77  WRK-RESPOSTA    PIC 9(3)    VALUE ZEROES.
+       77  WRK-QTDE-CERTAS PIC 9(2)    VALUE ZEROES.
+       77  WRK-QTDE-ERRADAS PIC 9(2)   VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
            PERFORM 0100-INICIALIZA.
@@ -20,21 +34,46 @@
            STOP RUN.
        
        0100-INICIALIZA.
-           
+
            DISPLAY 'DIGITE UM NUMERO PARA CALCULAR A TABUADA:'
            ACCEPT WRK-NUMERO.
-       
+
+           IF WRK-NUMERO NOT NUMERIC OR WRK-NUMERO = ZEROES
+               DISPLAY 'NUMERO INVALIDO - DIGITE UM VALOR MAIOR QUE 0'
+               GO TO 0100-INICIALIZA
+           END-IF.
+
+           DISPLAY 'MODO QUIZ (S/N)? '
+           ACCEPT WRK-MODOQUIZ.
+
        0200-PROCESSA.
-           
+
            PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
                            UNTIL WRK-CONTADOR > 10
                COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               IF MODO-QUIZ
+                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ?'
+                   ACCEPT WRK-RESPOSTA
+                   IF WRK-RESPOSTA = WRK-RESUL
+                       DISPLAY 'CORRETO!'
+                       ADD 1 TO WRK-QTDE-CERTAS
+                   ELSE
+                       DISPLAY 'ERRADO - RESPOSTA CORRETA: ' WRK-RESUL
+                       ADD 1 TO WRK-QTDE-ERRADAS
+                   END-IF
+               ELSE
+                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               END-IF
            END-PERFORM.
 
        0300-FINALIZA.
-           
+
            DISPLAY 'FIM DA TABUADA DO ' WRK-NUMERO.
 
+           IF MODO-QUIZ
+               DISPLAY 'ACERTOS: ' WRK-QTDE-CERTAS
+                   ' - ERROS: ' WRK-QTDE-ERRADAS
+           END-IF.
+
 
        END PROGRAM PROGCOB019.
