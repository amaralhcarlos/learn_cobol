@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB019B.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 08/08/2026
+      *PURPOSE: MULTIPLICATION-TABLE HANDOUT FOR A WHOLE CLASS, REUSING
+      *         THE PERFORM VARYING TABLE LOGIC FROM PROGCOB019 OVER A
+      *         FILE OF NUMBERS INSTEAD OF A SINGLE TERMINAL ENTRY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-LIST-FILE ASSIGN TO 'TABUADALIST'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-LIST-STATUS.
+
+           SELECT TABUADA-REPORT-FILE ASSIGN TO 'TABUADARPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-LIST-FILE.
+       01  TL-REGISTRO.
+           02  TL-NUMERO       PIC 9(02).
+
+       FD  TABUADA-REPORT-FILE.
+       01  TR-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-LIST-STATUS     PIC X(02)   VALUE SPACES.
+       77  WRK-LIST-EOF        PIC X(01)   VALUE 'N'.
+           88  LIST-ACABOU                 VALUE 'S'.
+       77  WRK-REPORT-STATUS   PIC X(02)   VALUE SPACES.
+
+       77  WRK-CONTADOR        PIC 9(02)   VALUE 1.
+       77  WRK-RESUL           PIC 9(03)   VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT TABUADA-LIST-FILE.
+           IF WRK-LIST-STATUS NOT = '00'
+               DISPLAY 'TABUADALIST NAO ENCONTRADO - NADA A PROCESSAR'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TABUADA-REPORT-FILE.
+
+           PERFORM UNTIL LIST-ACABOU
+               READ TABUADA-LIST-FILE
+                   AT END
+                       MOVE 'S' TO WRK-LIST-EOF
+                   NOT AT END
+                       PERFORM 0100-IMPRIME-TABUADA
+               END-READ
+           END-PERFORM.
+
+           CLOSE TABUADA-LIST-FILE.
+           CLOSE TABUADA-REPORT-FILE.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 0100-IMPRIME-TABUADA - ESCREVE A TABUADA COMPLETA (1 A 10) DO
+      * NUMERO LIDO, COMECANDO EM UMA NOVA PAGINA, PARA QUE CADA NUMERO
+      * SAIA EM UMA FOLHA SEPARADA DO IMPRESSO.
+      ******************************************************************
+       0100-IMPRIME-TABUADA SECTION.
+           MOVE 1 TO WRK-CONTADOR.
+
+           MOVE SPACES TO TR-LINHA.
+           STRING 'TABUADA DO ' TL-NUMERO
+               DELIMITED BY SIZE INTO TR-LINHA
+           END-STRING
+           WRITE TR-LINHA AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO TR-LINHA.
+           WRITE TR-LINHA FROM '-------------------------------------'.
+
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                           UNTIL WRK-CONTADOR > 10
+               COMPUTE WRK-RESUL = TL-NUMERO * WRK-CONTADOR
+               MOVE SPACES TO TR-LINHA
+               STRING TL-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                   DELIMITED BY SIZE INTO TR-LINHA
+               END-STRING
+               WRITE TR-LINHA
+           END-PERFORM.
+
+       END PROGRAM PROGCOB019B.
