@@ -4,42 +4,271 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/30/2021
       *PURPOSE: USE INDEX VARIABLES TO PRINT SYSTEM DATA
-      ****************************************************************** 
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - A TABELA DE NOMES DE MES PASSOU A VIR DA COPY
+      *              MESES-BOOK, COMPARTILHADA COM O PROGCOB023 E O
+      *              PROGCOB024-BOOK, EM VEZ DE SER CARREGADA AQUI POR
+      *              UMA SERIE DE MOVEs PROPRIOS.
+      * 08/08/2026 - PASSOU A CALCULAR O DIA DA SEMANA E A CONSULTAR UM
+      *              ARQUIVO DE FERIADOS (HOLIDAYCAL), SINALIZANDO SE A
+      *              DATA INFORMADA E UM DIA UTIL, PARA O AGENDAMENTO
+      *              DE JANELAS DE BATCH PODER CONSULTAR ISSO.
+      * 08/08/2026 - PASSOU A CALCULAR E EXIBIR O DIA DO ANO (1-365/366)
+      *              E OS DIAS RESTANTES NO ANO, JA QUE O CRONOGRAMA DE
+      *              FECHAMENTO E EXPRESSO EM "DIA N DO ANO FISCAL".
+      * 09/09/2026 - O NOME DO MES PASSOU A SAIR EM PORTUGUES QUANDO O
+      *              ARQUIVO LOCALECFG TRAZ 'PT'; SEM O ARQUIVO, CONTINUA
+      *              SAINDO EM INGLES COMO ANTES.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-CALENDAR-FILE ASSIGN TO 'HOLIDAYCAL'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-HOLIDAY-STATUS.
+
+           SELECT LOCALE-CONFIG-FILE ASSIGN TO 'LOCALECFG'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOCALE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-CALENDAR-FILE.
+       01  HC-REGISTRO.
+           02  HC-DATA         PIC 9(08).
+
+       FD  LOCALE-CONFIG-FILE.
+       01  LC-REGISTRO         PIC X(02).
+
        WORKING-STORAGE SECTION.
-       77  WRK-MONTHS      PIC X(9)    OCCURS 12 TIMES.
+       COPY 'MESES-BOOK.cob'.
+
+       77 WRK-LOCALE-STATUS PIC X(02)   VALUE SPACES.
+       77 WRK-LOCALE        PIC X(02)   VALUE 'EN'.
+           88 LOCALE-PORTUGUES          VALUE 'PT'.
        01  WRK-SYSDATA.
            02  WRK-YEAR    PIC 9(4)    VALUE ZEROES.
            02  WRK-MONTH   PIC 9(2)    VALUE ZEROES.
            02  WRK-DAY     PIC 9(2)    VALUE ZEROES.
+       01  WRK-SYSDATA-NUM REDEFINES WRK-SYSDATA PIC 9(08).
+
+       77 WRK-HOLIDAY-STATUS  PIC X(02)   VALUE SPACES.
+       77 WRK-HOLIDAY-EOF     PIC X(01)   VALUE 'N'.
+           88 HOLIDAY-ACABOU              VALUE 'S'.
+
+       77 WRK-DIA-UTIL        PIC X(01)   VALUE 'S'.
+           88 DIA-UTIL                    VALUE 'S'.
+           88 DIA-NAO-UTIL                VALUE 'N'.
+
+       77 WRK-TABELA-MES      PIC S9(01)  OCCURS 12 TIMES.
+       77 WRK-Y               PIC S9(05)  VALUE ZEROES.
+       77 WRK-Y-DIV4          PIC S9(05)  VALUE ZEROES.
+       77 WRK-Y-DIV100        PIC S9(05)  VALUE ZEROES.
+       77 WRK-Y-DIV400        PIC S9(05)  VALUE ZEROES.
+       77 WRK-SOMA            PIC S9(07)  VALUE ZEROES.
+       77 WRK-QUOCIENTE       PIC S9(05)  VALUE ZEROES.
+       77 WRK-WEEKDAY-IDX     PIC 9(01)   VALUE ZEROES.
+
+       77 WRK-DIAS-ANTES-MES  PIC 9(03)   OCCURS 12 TIMES.
+       77 WRK-RESTO4          PIC 9(02)   VALUE ZEROES.
+       77 WRK-RESTO100        PIC 9(02)   VALUE ZEROES.
+       77 WRK-RESTO400        PIC 9(03)   VALUE ZEROES.
+       77 WRK-BISSEXTO        PIC X(01)   VALUE 'N'.
+           88 ANO-BISSEXTO                VALUE 'S'.
+       77 WRK-DIAS-NO-ANO     PIC 9(03)   VALUE 365.
+       77 WRK-DIA-ANO         PIC 9(03)   VALUE ZEROES.
+       77 WRK-DIAS-RESTANTES  PIC 9(03)   VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
-           PERFORM 0100-LOAD-MONTHS.
+           PERFORM 0140-CARREGA-LOCALE.
+           PERFORM 0150-CARREGA-TABELA-MES.
+           PERFORM 0160-CARREGA-DIAS-ANTES-MES.
            PERFORM 0200-LOAD-DATE.
            PERFORM 0300-PROCESS-AND-FINISH.
 
            STOP RUN.
 
-       0100-LOAD-MONTHS SECTION.
-           MOVE 'JANUARY  '    TO WRK-MONTHS(01).
-           MOVE 'FEBRUARY '    TO WRK-MONTHS(02).
-           MOVE 'MARCH    '    TO WRK-MONTHS(03).
-           MOVE 'APRIL    '    TO WRK-MONTHS(04).
-           MOVE 'MAY      '    TO WRK-MONTHS(05).
-           MOVE 'JUNE     '    TO WRK-MONTHS(06).
-           MOVE 'JULY     '    TO WRK-MONTHS(07).
-           MOVE 'AUGUST   '    TO WRK-MONTHS(08).
-           MOVE 'SEPTEMBER'    TO WRK-MONTHS(09).
-           MOVE 'OCTOBER  '    TO WRK-MONTHS(10).
-           MOVE 'NOVEMBER '    TO WRK-MONTHS(11).
-           MOVE 'DECEMBER '    TO WRK-MONTHS(12).
-       
+      ******************************************************************
+      * 0140-CARREGA-LOCALE - LE O IDIOMA DE SAIDA (EN/PT) DO ARQUIVO
+      * LOCALECFG. SEM O ARQUIVO, MANTEM O PADRAO 'EN'.
+      ******************************************************************
+       0140-CARREGA-LOCALE SECTION.
+           OPEN INPUT LOCALE-CONFIG-FILE.
+           IF WRK-LOCALE-STATUS = '00'
+               READ LOCALE-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LC-REGISTRO TO WRK-LOCALE
+               END-READ
+               CLOSE LOCALE-CONFIG-FILE
+           END-IF.
+
+       0150-CARREGA-TABELA-MES SECTION.
+           MOVE 0 TO WRK-TABELA-MES(01).
+           MOVE 3 TO WRK-TABELA-MES(02).
+           MOVE 2 TO WRK-TABELA-MES(03).
+           MOVE 5 TO WRK-TABELA-MES(04).
+           MOVE 0 TO WRK-TABELA-MES(05).
+           MOVE 3 TO WRK-TABELA-MES(06).
+           MOVE 5 TO WRK-TABELA-MES(07).
+           MOVE 1 TO WRK-TABELA-MES(08).
+           MOVE 4 TO WRK-TABELA-MES(09).
+           MOVE 6 TO WRK-TABELA-MES(10).
+           MOVE 2 TO WRK-TABELA-MES(11).
+           MOVE 4 TO WRK-TABELA-MES(12).
+
+      ******************************************************************
+      * 0160-CARREGA-DIAS-ANTES-MES - QUANTIDADE DE DIAS JA DECORRIDOS
+      * NO ANO ANTES DO INICIO DE CADA MES (ANO NAO BISSEXTO).
+      ******************************************************************
+       0160-CARREGA-DIAS-ANTES-MES SECTION.
+           MOVE 000 TO WRK-DIAS-ANTES-MES(01).
+           MOVE 031 TO WRK-DIAS-ANTES-MES(02).
+           MOVE 059 TO WRK-DIAS-ANTES-MES(03).
+           MOVE 090 TO WRK-DIAS-ANTES-MES(04).
+           MOVE 120 TO WRK-DIAS-ANTES-MES(05).
+           MOVE 151 TO WRK-DIAS-ANTES-MES(06).
+           MOVE 181 TO WRK-DIAS-ANTES-MES(07).
+           MOVE 212 TO WRK-DIAS-ANTES-MES(08).
+           MOVE 243 TO WRK-DIAS-ANTES-MES(09).
+           MOVE 273 TO WRK-DIAS-ANTES-MES(10).
+           MOVE 304 TO WRK-DIAS-ANTES-MES(11).
+           MOVE 334 TO WRK-DIAS-ANTES-MES(12).
+
        0200-LOAD-DATE SECTION.
            ACCEPT WRK-SYSDATA FROM DATE YYYYMMDD.
 
        0300-PROCESS-AND-FINISH SECTION.
-           DISPLAY WRK-DAY ' OF ' WRK-MONTHS(WRK-MONTH) ' OF ' WRK-YEAR.
+           IF LOCALE-PORTUGUES
+               DISPLAY WRK-DAY ' OF ' WRK-MONTHS-PT(WRK-MONTH)
+                   ' OF ' WRK-YEAR
+           ELSE
+               DISPLAY WRK-DAY ' OF ' WRK-MONTHS(WRK-MONTH)
+                   ' OF ' WRK-YEAR
+           END-IF.
+
+           PERFORM 0400-CALCULA-WEEKDAY-IDX.
+
+           MOVE 'S' TO WRK-DIA-UTIL.
+           IF WRK-WEEKDAY-IDX = 0 OR WRK-WEEKDAY-IDX = 6
+               MOVE 'N' TO WRK-DIA-UTIL
+           END-IF.
+
+           IF DIA-UTIL
+               PERFORM 0500-VERIFICA-FERIADO
+           END-IF.
+
+           IF DIA-UTIL
+               DISPLAY 'BUSINESS DAY: YES'
+           ELSE
+               DISPLAY 'BUSINESS DAY: NO'
+           END-IF.
+
+           PERFORM 0600-CALCULA-DIA-ANO.
+
+           DISPLAY 'DAY OF YEAR: ' WRK-DIA-ANO.
+           DISPLAY 'DAYS REMAINING IN YEAR: ' WRK-DIAS-RESTANTES.
+
+      ******************************************************************
+      * 0400-CALCULA-WEEKDAY-IDX - ALGORITMO DE SAKAMOTO: DEVOLVE EM
+      * WRK-WEEKDAY-IDX 0 PARA DOMINGO, 1 PARA SEGUNDA, ... 6 PARA
+      * SABADO (MESMO CALCULO USADO PELO PROGCOB012).
+      ******************************************************************
+       0400-CALCULA-WEEKDAY-IDX SECTION.
+           MOVE WRK-YEAR TO WRK-Y.
+
+           IF WRK-MONTH < 3
+               SUBTRACT 1 FROM WRK-Y
+           END-IF.
+
+           DIVIDE WRK-Y BY 4   GIVING WRK-Y-DIV4.
+           DIVIDE WRK-Y BY 100 GIVING WRK-Y-DIV100.
+           DIVIDE WRK-Y BY 400 GIVING WRK-Y-DIV400.
+
+           COMPUTE WRK-SOMA = WRK-Y + WRK-Y-DIV4 - WRK-Y-DIV100
+               + WRK-Y-DIV400 + WRK-TABELA-MES(WRK-MONTH) + WRK-DAY.
+
+           DIVIDE WRK-SOMA BY 7 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-WEEKDAY-IDX.
+
+      ******************************************************************
+      * 0500-VERIFICA-FERIADO - PROCURA A DATA INFORMADA NO ARQUIVO DE
+      * FERIADOS. SE O ARQUIVO NAO EXISTIR, NENHUM FERIADO E APLICADO E
+      * O RESULTADO FICA POR CONTA SOMENTE DO DIA DA SEMANA.
+      ******************************************************************
+       0500-VERIFICA-FERIADO SECTION.
+           OPEN INPUT HOLIDAY-CALENDAR-FILE.
+           IF WRK-HOLIDAY-STATUS NOT = '00'
+               GO TO 0500-EXIT
+           END-IF.
+
+           PERFORM UNTIL HOLIDAY-ACABOU
+               READ HOLIDAY-CALENDAR-FILE
+                   AT END
+                       MOVE 'S' TO WRK-HOLIDAY-EOF
+                   NOT AT END
+                       IF HC-DATA = WRK-SYSDATA-NUM
+                           MOVE 'N' TO WRK-DIA-UTIL
+                           MOVE 'S' TO WRK-HOLIDAY-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE HOLIDAY-CALENDAR-FILE.
+
+       0500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0600-CALCULA-DIA-ANO - SOMA OS DIAS ANTES DO MES AO DIA ATUAL
+      * PARA OBTER O DIA DO ANO, AJUSTANDO FEVEREIRO EM DIANTE QUANDO O
+      * ANO FOR BISSEXTO, E CALCULA QUANTOS DIAS FALTAM PARA O ANO
+      * TERMINAR.
+      ******************************************************************
+       0600-CALCULA-DIA-ANO SECTION.
+           PERFORM 0700-VERIFICA-BISSEXTO.
+
+           MOVE 365 TO WRK-DIAS-NO-ANO.
+           COMPUTE WRK-DIA-ANO =
+               WRK-DIAS-ANTES-MES(WRK-MONTH) + WRK-DAY.
+
+           IF ANO-BISSEXTO
+               MOVE 366 TO WRK-DIAS-NO-ANO
+               IF WRK-MONTH > 2
+                   ADD 1 TO WRK-DIA-ANO
+               END-IF
+           END-IF.
+
+           SUBTRACT WRK-DIA-ANO FROM WRK-DIAS-NO-ANO
+               GIVING WRK-DIAS-RESTANTES.
+
+      ******************************************************************
+      * 0700-VERIFICA-BISSEXTO - ANO BISSEXTO: DIVISIVEL POR 4 E (NAO
+      * DIVISIVEL POR 100 OU DIVISIVEL POR 400).
+      ******************************************************************
+       0700-VERIFICA-BISSEXTO SECTION.
+           MOVE 'N' TO WRK-BISSEXTO.
+
+           DIVIDE WRK-YEAR BY 4 GIVING WRK-Y-DIV4
+               REMAINDER WRK-RESTO4.
+           DIVIDE WRK-YEAR BY 100 GIVING WRK-Y-DIV100
+               REMAINDER WRK-RESTO100.
+           DIVIDE WRK-YEAR BY 400 GIVING WRK-Y-DIV400
+               REMAINDER WRK-RESTO400.
+
+           IF WRK-RESTO4 = 0
+               IF WRK-RESTO100 NOT = 0
+                   MOVE 'S' TO WRK-BISSEXTO
+               ELSE
+                   IF WRK-RESTO400 = 0
+                       MOVE 'S' TO WRK-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
 
        END PROGRAM PROGCOB022.
