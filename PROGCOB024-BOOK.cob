@@ -1,23 +1,27 @@
-       01  WRK-MES-ABR.
-           02  FILLER PIC X(3) VALUE 'JAN'.
-           02  FILLER PIC X(3) VALUE 'FEB'.
-           02  FILLER PIC X(3) VALUE 'MAR'.
-           02  FILLER PIC X(3) VALUE 'APR'.
-           02  FILLER PIC X(3) VALUE 'MAY'.
-           02  FILLER PIC X(3) VALUE 'JUN'.
-           02  FILLER PIC X(3) VALUE 'JUL'.
-           02  FILLER PIC X(3) VALUE 'AUG'.
-           02  FILLER PIC X(3) VALUE 'SEP'.
-           02  FILLER PIC X(3) VALUE 'OCT'.
-           02  FILLER PIC X(3) VALUE 'NOV'.
-           02  FILLER PIC X(3) VALUE 'DEC'.
-       
-       01  WRK-MESES REDEFINES WRK-MES-ABR.
-           02  WRK-MES         PIC X(3)        OCCURS 12 TIMES.
-           
+       COPY 'MESES-BOOK.cob'.
+       COPY 'CURRENCY-BOOK.cob'.
+
        77  WRK-VENDAS-MES      PIC 9(8)V99         OCCURS 12 TIMES.
-       77  WRK-VENDAS-MES-ED   PIC $ZZZZZZZ9,99    VALUE ZEROES.
        77  WRK-VLR-VENDA       PIC 9(5)V99         VALUE ZEROES.
        77  WRK-MES-VENDA       PIC 9(2)            VALUE ZEROES.
+       77  WRK-ANO-VENDA       PIC 9(4)            VALUE ZEROES.
+       77  WRK-ANO-ATUAL       PIC 9(4)            VALUE ZEROES.
 
        77  WRK-CONTADOR-FIN    PIC 9(2)        VALUE 01.
+
+      ******************************************************************
+      * WRK-HIST-VENDAS GUARDA, EM MEMORIA, AS LINHAS DE SALESTOTALS DE
+      * ANOS ANTERIORES AO ANO EM ANDAMENTO (WRK-ANO-ATUAL), PARA QUE O
+      * REGRAVADO POSSA DEVOLVER AO ARQUIVO TANTO O HISTORICO DE ANOS
+      * ANTERIORES COMO OS 12 MESES DO ANO ATUAL, SEM PERDER OS DEMAIS
+      * ANOS JA ACUMULADOS.
+      ******************************************************************
+       77  WRK-HIST-QTD        PIC 9(4)        VALUE ZEROES.
+       77  WRK-HIST-IDX        PIC 9(4)        VALUE ZEROES.
+       77  WRK-HIST-BUSCA      PIC X(01)       VALUE 'N'.
+           88  HIST-ACHOU                      VALUE 'S'.
+       01  WRK-HIST-VENDAS.
+           02  WRK-HIST-LINHA  OCCURS 1200 TIMES.
+               03  WRK-HIST-ANO    PIC 9(04).
+               03  WRK-HIST-MES    PIC 9(02).
+               03  WRK-HIST-VALOR  PIC 9(08)V99.
