@@ -4,26 +4,108 @@
       *AUTHOR: CARLOS AMARAL
       *DATE: 08/30/2021
       *PURPOSE: ACUMULA VENDAS NO ANO.
+      *MODIFICATION HISTORY:
+      * 08/08/2026 - O ACUMULADOR MENSAL PASSOU A SER LIDO E GRAVADO
+      *              NO ARQUIVO SALESTOTALS, PARA NAO SE PERDER ENTRE
+      *              EXECUCOES.
+      * 08/08/2026 - INCLUIDA A IMPRESSAO DO RELATORIO MENSAL DE
+      *              VENDAS EM ARQUIVO (SALESREPORT), COM CABECALHO,
+      *              TOTAL GERAL E QUEBRA DE PAGINA.
+      * 08/08/2026 - O ACUMULADOR PASSOU A SER CONTROLADO POR
+      *              ANO+MES (WRK-ANO-VENDA), PARA NAO MISTURAR
+      *              VENDAS DE ANOS DIFERENTES NO MESMO SLOT.
+      * 08/08/2026 - INCLUIDA A EXPORTACAO DA TABELA DE VENDAS EM
+      *              FORMATO CSV (SALESCSV) PARA USO NA PLANILHA DO
+      *              FINANCEIRO.
+      * 08/08/2026 - CADA VENDA DIGITADA PASSOU A SER GRAVADA DE
+      *              IMEDIATO NO ARQUIVO DE CHECKPOINT SALESCKPT, PARA
+      *              PERMITIR RETOMAR O LANCAMENTO DO MES SE A SESSAO
+      *              FOR INTERROMPIDA ANTES DE FECHAR.
+      * 09/09/2026 - OS VALORES MENSAL E ANUAL EDITADOS PASSARAM A USAR
+      *              A MASCARA PADRAO DE MOEDA DA COPY CURRENCY-BOOK
+      *              (JA TRAZIDA PELA PROGCOB024-BOOK), EM VEZ DE UMA
+      *              MASCARA PROPRIA SEM SEPARADOR DE MILHAR.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TOTALS-FILE ASSIGN TO 'SALESTOTALS'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDAS-STATUS.
+
+           SELECT SALES-REPORT-FILE ASSIGN TO 'SALESREPORT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-REPORT-STATUS.
+
+           SELECT SALES-CSV-FILE ASSIGN TO 'SALESCSV'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-CSV-STATUS.
+
+           SELECT SALES-CHECKPOINT-FILE ASSIGN TO 'SALESCKPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TOTALS-FILE.
+       01  ST-REGISTRO.
+           02  ST-ANO          PIC 9(04).
+           02  ST-MES          PIC 9(02).
+           02  ST-VALOR        PIC 9(08)V99.
+
+       FD  SALES-REPORT-FILE.
+       01  SR-LINHA            PIC X(80).
+
+       FD  SALES-CSV-FILE.
+       01  CSV-LINHA           PIC X(80).
+
+       FD  SALES-CHECKPOINT-FILE.
+       01  CKPT-REGISTRO.
+           02  CKPT-ANO        PIC 9(04).
+           02  CKPT-MES        PIC 9(02).
+           02  CKPT-VALOR      PIC 9(08)V99.
+
        WORKING-STORAGE SECTION.
            COPY 'PROGCOB024-BOOK.cob'.
-       
+
+       77  WRK-VENDAS-STATUS   PIC X(02)       VALUE SPACES.
+       77  WRK-VENDAS-EOF      PIC X(01)       VALUE 'N'.
+           88  VENDAS-ACABOU                   VALUE 'S'.
+
+       77  WRK-REPORT-STATUS   PIC X(02)       VALUE SPACES.
+       77  WRK-LINHAS-PAGINA   PIC 9(02)       VALUE ZEROES.
+       77  WRK-LINHAS-POR-PAG  PIC 9(02)       VALUE 06.
+       77  WRK-PAGINA          PIC 9(02)       VALUE 01.
+       77  WRK-TOTAL-ANO       PIC 9(09)V99    VALUE ZEROES.
+
+       77  WRK-CSV-STATUS      PIC X(02)       VALUE SPACES.
+       77  WRK-CSV-VALOR-ED    PIC ZZZZZZZ9,99  VALUE ZEROES.
+
+       77  WRK-CKPT-STATUS     PIC X(02)       VALUE SPACES.
+       77  WRK-CKPT-EOF        PIC X(01)       VALUE 'N'.
+           88  CKPT-ACABOU                     VALUE 'S'.
+
+       01  WRK-HOJE.
+           02  WRK-HOJE-ANO    PIC 9(04)       VALUE ZEROES.
+           02  WRK-HOJE-MES    PIC 9(02)       VALUE ZEROES.
+           02  WRK-HOJE-DIA    PIC 9(02)       VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
-           PERFORM 0100-ZERA-VENDAS.
+           PERFORM 0100-CARREGA-VENDAS.
            PERFORM 0200-RECEBE-MES UNTIL WRK-MES-VENDA = 99.
            PERFORM 0400-FINALIZA.
+           PERFORM 0600-IMPRIME-RELATORIO.
+           PERFORM 0700-EXPORTA-CSV.
+           PERFORM 0500-GRAVA-VENDAS.
+
+           GOBACK.
 
-           STOP RUN.
-       
-       0100-ZERA-VENDAS SECTION.
+       0100-CARREGA-VENDAS SECTION.
            MOVE 0 TO WRK-VENDAS-MES(01).
            MOVE 0 TO WRK-VENDAS-MES(02).
            MOVE 0 TO WRK-VENDAS-MES(03).
@@ -37,28 +119,248 @@
            MOVE 0 TO WRK-VENDAS-MES(11).
            MOVE 0 TO WRK-VENDAS-MES(12).
 
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-HOJE-ANO TO WRK-ANO-ATUAL.
+
+           OPEN INPUT SALES-TOTALS-FILE.
+           IF WRK-VENDAS-STATUS NOT = '00'
+               DISPLAY 'SALESTOTALS NAO ENCONTRADO - INICIANDO ZERADO'
+               GO TO 0100-EXIT
+           END-IF.
+
+           MOVE ZEROES TO WRK-HIST-QTD.
+           PERFORM UNTIL VENDAS-ACABOU
+               READ SALES-TOTALS-FILE
+                   AT END
+                       MOVE 'S' TO WRK-VENDAS-EOF
+                   NOT AT END
+                       IF ST-ANO = WRK-ANO-ATUAL
+                           MOVE ST-VALOR TO WRK-VENDAS-MES(ST-MES)
+                       ELSE
+                           ADD 1 TO WRK-HIST-QTD
+                           MOVE ST-ANO TO WRK-HIST-ANO(WRK-HIST-QTD)
+                           MOVE ST-MES TO WRK-HIST-MES(WRK-HIST-QTD)
+                           MOVE ST-VALOR TO WRK-HIST-VALOR(WRK-HIST-QTD)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TOTALS-FILE.
+
+           PERFORM 0150-REPOE-CHECKPOINT.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0150-REPOE-CHECKPOINT - SE A EXECUCAO ANTERIOR FOI INTERROMPIDA
+      * ANTES DE GRAVAR O SALESTOTALS, REAPLICA AS VENDAS JA DIGITADAS
+      * E GRAVADAS NO CHECKPOINT SALESCKPT, PARA NAO PERDER O QUE JA
+      * FOI LANCADO NAQUELA SESSAO. UM CHECKPOINT DE UM ANO ANTERIOR,
+      * AINDA NAO CONSOLIDADO NO SALESTOTALS DAQUELE ANO, E EMPILHADO EM
+      * WRK-HIST-VENDAS JUNTO COM O RESTANTE DO HISTORICO, PARA NAO SE
+      * PERDER QUANDO O CHECKPOINT FOR ZERADO EM 0500-GRAVA-VENDAS.
+      ******************************************************************
+       0150-REPOE-CHECKPOINT SECTION.
+           MOVE 'N' TO WRK-CKPT-EOF.
+           OPEN INPUT SALES-CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS NOT = '00'
+               GO TO 0150-EXIT
+           END-IF.
+
+           PERFORM UNTIL CKPT-ACABOU
+               READ SALES-CHECKPOINT-FILE
+                   AT END
+                       MOVE 'S' TO WRK-CKPT-EOF
+                   NOT AT END
+                       IF CKPT-ANO = WRK-ANO-ATUAL
+                           ADD CKPT-VALOR TO
+                               WRK-VENDAS-MES(CKPT-MES)
+                       ELSE
+                           PERFORM 0160-ACUMULA-HIST
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-CHECKPOINT-FILE.
+       0150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0160-ACUMULA-HIST - SOMA UM LANCAMENTO DE CHECKPOINT DE ANO
+      * ANTERIOR A LINHA JA CARREGADA EM WRK-HIST-VENDAS PARA O MESMO
+      * ANO/MES, SE HOUVER, OU ABRE UMA NOVA LINHA NA TABELA QUANDO O
+      * ANO/MES AINDA NAO ESTIVER LA.
+      ******************************************************************
+       0160-ACUMULA-HIST SECTION.
+           MOVE 'N' TO WRK-HIST-BUSCA.
+           PERFORM VARYING WRK-HIST-IDX FROM 1 BY 1
+                   UNTIL WRK-HIST-IDX > WRK-HIST-QTD
+                       OR HIST-ACHOU
+               IF WRK-HIST-ANO(WRK-HIST-IDX) = CKPT-ANO
+                   AND WRK-HIST-MES(WRK-HIST-IDX) = CKPT-MES
+                   ADD CKPT-VALOR TO WRK-HIST-VALOR(WRK-HIST-IDX)
+                   MOVE 'S' TO WRK-HIST-BUSCA
+               END-IF
+           END-PERFORM.
+
+           IF NOT HIST-ACHOU
+               ADD 1 TO WRK-HIST-QTD
+               MOVE CKPT-ANO TO WRK-HIST-ANO(WRK-HIST-QTD)
+               MOVE CKPT-MES TO WRK-HIST-MES(WRK-HIST-QTD)
+               MOVE CKPT-VALOR TO WRK-HIST-VALOR(WRK-HIST-QTD)
+           END-IF.
+
        0200-RECEBE-MES SECTION.
-           DISPLAY 'DIGITE O MES DA VENDA: '.
+           DISPLAY 'DIGITE O MES DA VENDA (1 A 12, 99 P/ SAIR): '.
            ACCEPT WRK-MES-VENDA.
 
-           IF WRK-MES-VENDA NOT EQUAL 99
-               PERFORM 0300-RECEBE-VALOR-VENDA
+           IF WRK-MES-VENDA = 99
+               GO TO 0200-EXIT
+           END-IF.
+
+           IF WRK-MES-VENDA < 1 OR WRK-MES-VENDA > 12
+               DISPLAY 'MES INVALIDO - DIGITE UM VALOR DE 1 A 12'
+               GO TO 0200-RECEBE-MES
            END-IF.
 
+           DISPLAY 'DIGITE O ANO DA VENDA: '.
+           ACCEPT WRK-ANO-VENDA.
+
+           IF WRK-ANO-VENDA NOT = WRK-ANO-ATUAL
+               DISPLAY 'ANO DIFERENTE DO ANO EM ANDAMENTO ('
+                   WRK-ANO-ATUAL ') - VENDA NAO CONTABILIZADA'
+               GO TO 0200-EXIT
+           END-IF.
+
+           PERFORM 0300-RECEBE-VALOR-VENDA.
+       0200-EXIT.
+           EXIT.
+
        0300-RECEBE-VALOR-VENDA SECTION.
            DISPLAY 'DIGITE O VALOR DA VENDA: '.
            ACCEPT WRK-VLR-VENDA.
            ADD WRK-VLR-VENDA TO WRK-VENDAS-MES(WRK-MES-VENDA).
 
+           OPEN EXTEND SALES-CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS NOT = '00'
+               OPEN OUTPUT SALES-CHECKPOINT-FILE
+           END-IF.
+           MOVE WRK-ANO-ATUAL TO CKPT-ANO.
+           MOVE WRK-MES-VENDA TO CKPT-MES.
+           MOVE WRK-VLR-VENDA TO CKPT-VALOR.
+           WRITE CKPT-REGISTRO.
+           CLOSE SALES-CHECKPOINT-FILE.
+
        0400-FINALIZA SECTION.
-           
+
            DISPLAY '----------TOTAL DE VENDAS-----------------'
-           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1 
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
+                           UNTIL WRK-CONTADOR-FIN > 12
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN)
+                   TO WRK-CURR-ED-08
+               DISPLAY WRK-MES(WRK-CONTADOR-FIN) ' - ' WRK-CURR-ED-08
+           END-PERFORM.
+
+      ******************************************************************
+      * 0500-GRAVA-VENDAS - PERSISTE O ACUMULADOR MENSAL PARA QUE A
+      * PROXIMA EXECUCAO CONTINUE DE ONDE ESTA EXECUCAO PAROU, E ZERA O
+      * CHECKPOINT, JA QUE OS LANCAMENTOS NELE FORAM CONSOLIDADOS AQUI.
+      * O HISTORICO DE ANOS ANTERIORES CARREGADO EM WRK-HIST-VENDAS E
+      * REGRAVADO JUNTO, PARA NAO PERDER OS DEMAIS ANOS DO ARQUIVO.
+      ******************************************************************
+       0500-GRAVA-VENDAS SECTION.
+           OPEN OUTPUT SALES-TOTALS-FILE.
+           PERFORM VARYING WRK-HIST-IDX FROM 1 BY 1
+                           UNTIL WRK-HIST-IDX > WRK-HIST-QTD
+               MOVE WRK-HIST-ANO(WRK-HIST-IDX) TO ST-ANO
+               MOVE WRK-HIST-MES(WRK-HIST-IDX) TO ST-MES
+               MOVE WRK-HIST-VALOR(WRK-HIST-IDX) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
                            UNTIL WRK-CONTADOR-FIN > 12
-               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN) 
-                   TO WRK-VENDAS-MES-ED
-               DISPLAY WRK-MES(WRK-CONTADOR-FIN) ' - ' WRK-VENDAS-MES-ED
+               MOVE WRK-ANO-ATUAL TO ST-ANO
+               MOVE WRK-CONTADOR-FIN TO ST-MES
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN) TO ST-VALOR
+               WRITE ST-REGISTRO
            END-PERFORM.
+           CLOSE SALES-TOTALS-FILE.
+
+           OPEN OUTPUT SALES-CHECKPOINT-FILE.
+           CLOSE SALES-CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 0600-IMPRIME-RELATORIO - GERA O RELATORIO IMPRESSO DE VENDAS
+      * MENSAIS, COM CABECALHO, UMA LINHA POR MES, TOTAL ANUAL E
+      * QUEBRA DE PAGINA A CADA WRK-LINHAS-POR-PAG LINHAS.
+      ******************************************************************
+       0600-IMPRIME-RELATORIO SECTION.
+           MOVE ZEROES TO WRK-TOTAL-ANO.
+           MOVE 01 TO WRK-PAGINA.
+           OPEN OUTPUT SALES-REPORT-FILE.
+           PERFORM 0610-IMPRIME-CABECALHO.
+
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
+                           UNTIL WRK-CONTADOR-FIN > 12
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN)
+                   TO WRK-CURR-ED-08
+               ADD WRK-VENDAS-MES(WRK-CONTADOR-FIN) TO WRK-TOTAL-ANO
+               MOVE SPACES TO SR-LINHA
+               STRING WRK-MES(WRK-CONTADOR-FIN) ' - '
+                      WRK-CURR-ED-08
+                   DELIMITED BY SIZE INTO SR-LINHA
+               END-STRING
+               WRITE SR-LINHA
+               ADD 1 TO WRK-LINHAS-PAGINA
+               IF WRK-LINHAS-PAGINA >= WRK-LINHAS-POR-PAG
+                   AND WRK-CONTADOR-FIN < 12
+                   ADD 1 TO WRK-PAGINA
+                   PERFORM 0610-IMPRIME-CABECALHO
+               END-IF
+           END-PERFORM.
+
+           MOVE WRK-TOTAL-ANO TO WRK-CURR-ED-09.
+           MOVE SPACES TO SR-LINHA.
+           WRITE SR-LINHA FROM '-------------------------------------'.
+           MOVE SPACES TO SR-LINHA.
+           STRING 'TOTAL DO ANO: ' WRK-CURR-ED-09
+               DELIMITED BY SIZE INTO SR-LINHA
+           END-STRING
+           WRITE SR-LINHA.
+
+           CLOSE SALES-REPORT-FILE.
+
+       0610-IMPRIME-CABECALHO.
+           MOVE 0 TO WRK-LINHAS-PAGINA.
+           MOVE SPACES TO SR-LINHA.
+           STRING 'RELATORIO MENSAL DE VENDAS - PAGINA ' WRK-PAGINA
+               DELIMITED BY SIZE INTO SR-LINHA
+           END-STRING
+           WRITE SR-LINHA.
+           MOVE SPACES TO SR-LINHA.
+           WRITE SR-LINHA FROM '-------------------------------------'.
+
+      ******************************************************************
+      * 0700-EXPORTA-CSV - GRAVA A TABELA DE VENDAS MENSAIS EM FORMATO
+      * CSV (MES,VALOR) PARA IMPORTACAO EM PLANILHA.
+      ******************************************************************
+       0700-EXPORTA-CSV SECTION.
+           OPEN OUTPUT SALES-CSV-FILE.
+           MOVE SPACES TO CSV-LINHA.
+           STRING 'MES,VALOR' DELIMITED BY SIZE INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA.
+
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
+                           UNTIL WRK-CONTADOR-FIN > 12
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN) TO WRK-CSV-VALOR-ED
+               MOVE SPACES TO CSV-LINHA
+               STRING WRK-MES(WRK-CONTADOR-FIN) ',' WRK-CSV-VALOR-ED
+                   DELIMITED BY SIZE INTO CSV-LINHA
+               END-STRING
+               WRITE CSV-LINHA
+           END-PERFORM.
+
+           CLOSE SALES-CSV-FILE.
 
        END PROGRAM PROGCOB024.
-       
\ No newline at end of file
