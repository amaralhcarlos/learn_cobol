@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB024B.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 08/08/2026
+      *PURPOSE: POSTA VENDAS EM LOTE, LENDO AS TRANSACOES DO DIA DO
+      *         ARQUIVO SALESTXN E ACUMULANDO NO MESMO ARQUIVO
+      *         SALESTOTALS USADO PELO PROGCOB024, SEM EXIGIR QUE UM
+      *         OPERADOR DIGITE CADA VENDA NO TERMINAL.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TXN-FILE ASSIGN TO 'SALESTXN'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-TXN-STATUS.
+
+           SELECT SALES-TOTALS-FILE ASSIGN TO 'SALESTOTALS'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TXN-FILE.
+       01  TXN-REGISTRO.
+           02  TXN-MES             PIC 9(02).
+           02  TXN-VALOR           PIC 9(05)V99.
+
+       FD  SALES-TOTALS-FILE.
+       01  ST-REGISTRO.
+           02  ST-ANO              PIC 9(04).
+           02  ST-MES              PIC 9(02).
+           02  ST-VALOR            PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+           COPY 'PROGCOB024-BOOK.cob'.
+
+       77  WRK-TXN-STATUS      PIC X(02)       VALUE SPACES.
+       77  WRK-TXN-EOF         PIC X(01)       VALUE 'N'.
+           88  TXN-ACABOU                      VALUE 'S'.
+
+       77  WRK-VENDAS-STATUS   PIC X(02)       VALUE SPACES.
+       77  WRK-VENDAS-EOF      PIC X(01)       VALUE 'N'.
+           88  VENDAS-ACABOU                   VALUE 'S'.
+
+       77  WRK-QTDE-LIDAS      PIC 9(05)       VALUE ZEROES.
+       77  WRK-QTDE-POSTADAS   PIC 9(05)       VALUE ZEROES.
+
+       01  WRK-HOJE.
+           02  WRK-HOJE-ANO    PIC 9(04)       VALUE ZEROES.
+           02  WRK-HOJE-MES    PIC 9(02)       VALUE ZEROES.
+           02  WRK-HOJE-DIA    PIC 9(02)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-CARREGA-VENDAS.
+           PERFORM 0200-POSTA-TRANSACOES.
+           PERFORM 0500-GRAVA-VENDAS.
+
+           DISPLAY 'TRANSACOES LIDAS: '    WRK-QTDE-LIDAS.
+           DISPLAY 'TRANSACOES POSTADAS: ' WRK-QTDE-POSTADAS.
+
+           GOBACK.
+
+       0100-CARREGA-VENDAS SECTION.
+           MOVE 0 TO WRK-VENDAS-MES(01).
+           MOVE 0 TO WRK-VENDAS-MES(02).
+           MOVE 0 TO WRK-VENDAS-MES(03).
+           MOVE 0 TO WRK-VENDAS-MES(04).
+           MOVE 0 TO WRK-VENDAS-MES(05).
+           MOVE 0 TO WRK-VENDAS-MES(06).
+           MOVE 0 TO WRK-VENDAS-MES(07).
+           MOVE 0 TO WRK-VENDAS-MES(08).
+           MOVE 0 TO WRK-VENDAS-MES(09).
+           MOVE 0 TO WRK-VENDAS-MES(10).
+           MOVE 0 TO WRK-VENDAS-MES(11).
+           MOVE 0 TO WRK-VENDAS-MES(12).
+
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-HOJE-ANO TO WRK-ANO-ATUAL.
+
+           OPEN INPUT SALES-TOTALS-FILE.
+           IF WRK-VENDAS-STATUS NOT = '00'
+               GO TO 0100-EXIT
+           END-IF.
+
+           MOVE ZEROES TO WRK-HIST-QTD.
+           PERFORM UNTIL VENDAS-ACABOU
+               READ SALES-TOTALS-FILE
+                   AT END
+                       MOVE 'S' TO WRK-VENDAS-EOF
+                   NOT AT END
+                       IF ST-ANO = WRK-ANO-ATUAL
+                           MOVE ST-VALOR TO WRK-VENDAS-MES(ST-MES)
+                       ELSE
+                           ADD 1 TO WRK-HIST-QTD
+                           MOVE ST-ANO TO WRK-HIST-ANO(WRK-HIST-QTD)
+                           MOVE ST-MES TO WRK-HIST-MES(WRK-HIST-QTD)
+                           MOVE ST-VALOR TO WRK-HIST-VALOR(WRK-HIST-QTD)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TOTALS-FILE.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0200-POSTA-TRANSACOES - LE CADA TRANSACAO DE SALESTXN (MES E
+      * VALOR DA VENDA) E ACUMULA NO MESMO WRK-VENDAS-MES QUE O
+      * PROGCOB024 USA INTERATIVAMENTE.
+      ******************************************************************
+       0200-POSTA-TRANSACOES SECTION.
+           OPEN INPUT SALES-TXN-FILE.
+           IF WRK-TXN-STATUS NOT = '00'
+               DISPLAY 'SALESTXN NAO ENCONTRADO - NADA A POSTAR'
+               GO TO 0200-EXIT
+           END-IF.
+
+           PERFORM UNTIL TXN-ACABOU
+               READ SALES-TXN-FILE
+                   AT END
+                       MOVE 'S' TO WRK-TXN-EOF
+                   NOT AT END
+                       ADD 1 TO WRK-QTDE-LIDAS
+                       IF TXN-MES >= 1 AND TXN-MES <= 12
+                           ADD TXN-VALOR TO WRK-VENDAS-MES(TXN-MES)
+                           ADD 1 TO WRK-QTDE-POSTADAS
+                       ELSE
+                           DISPLAY 'MES INVALIDO NA TRANSACAO - '
+                                   'IGNORADA: ' TXN-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TXN-FILE.
+       0200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0500-GRAVA-VENDAS - PERSISTE O ACUMULADOR MENSAL, DO MESMO
+      * JEITO QUE O PROGCOB024 INTERATIVO FAZ, REGRAVANDO TAMBEM O
+      * HISTORICO DE ANOS ANTERIORES CARREGADO EM WRK-HIST-VENDAS.
+      ******************************************************************
+       0500-GRAVA-VENDAS SECTION.
+           OPEN OUTPUT SALES-TOTALS-FILE.
+           PERFORM VARYING WRK-HIST-IDX FROM 1 BY 1
+                           UNTIL WRK-HIST-IDX > WRK-HIST-QTD
+               MOVE WRK-HIST-ANO(WRK-HIST-IDX) TO ST-ANO
+               MOVE WRK-HIST-MES(WRK-HIST-IDX) TO ST-MES
+               MOVE WRK-HIST-VALOR(WRK-HIST-IDX) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
+                           UNTIL WRK-CONTADOR-FIN > 12
+               MOVE WRK-ANO-ATUAL TO ST-ANO
+               MOVE WRK-CONTADOR-FIN TO ST-MES
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           CLOSE SALES-TOTALS-FILE.
+
+       END PROGRAM PROGCOB024B.
