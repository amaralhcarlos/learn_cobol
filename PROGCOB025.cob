@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB025.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 09/09/2026
+      *PURPOSE: POSTA COTACOES DE FRETE EM LOTE, LENDO OS PEDIDOS
+      *         JA FECHADOS DO ARQUIVO FREIGHTTXN, CALCULANDO O FRETE
+      *         PELA MESMA TABELA FREIGHTRATE DO PROGCOB014, GRAVANDO
+      *         A AUDITORIA EM FREIGHTAUDIT E ACUMULANDO O TOTAL COM
+      *         FRETE NO MESMO ARQUIVO SALESTOTALS, SEM EXIGIR QUE UM
+      *         OPERADOR DIGITE CADA PEDIDO NO TERMINAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-RATE-FILE ASSIGN TO 'FREIGHTRATE'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETE-STATUS.
+
+           SELECT FREIGHT-TXN-FILE ASSIGN TO 'FREIGHTTXN'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-TXN-STATUS.
+
+           SELECT FREIGHT-AUDIT-FILE ASSIGN TO 'FREIGHTAUDIT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
+           SELECT SALES-TOTALS-FILE ASSIGN TO 'SALESTOTALS'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-VENDAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FREIGHT-RATE-FILE.
+       01  FR-REGISTRO.
+           02  FR-ESTADO           PIC X(02).
+           02  FR-MULTIPLICADOR    PIC 9V99.
+           02  FR-TAXA-KG          PIC 9V99.
+
+       FD  FREIGHT-TXN-FILE.
+       01  TXN-REGISTRO.
+           02  TXN-ESTADO          PIC X(02).
+           02  TXN-VLR-PEDIDO      PIC 9(06)V99.
+           02  TXN-PESO-PEDIDO     PIC 9(05)V99.
+           02  TXN-QTDE-ITENS      PIC 9(03).
+           02  TXN-PRODUTOS        PIC X(40).
+
+       FD  FREIGHT-AUDIT-FILE.
+       01  FA-LINHA                PIC X(150).
+
+       FD  SALES-TOTALS-FILE.
+       01  ST-REGISTRO.
+           02  ST-ANO              PIC 9(04).
+           02  ST-MES              PIC 9(02).
+           02  ST-VALOR            PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+           COPY 'PROGCOB024-BOOK.cob'.
+
+       77  WRK-FRETE-STATUS    PIC X(02)       VALUE SPACES.
+       77  WRK-FRETE-EOF       PIC X(01)       VALUE 'N'.
+           88  FRETE-ACABOU                    VALUE 'S'.
+
+       77  WRK-TXN-STATUS      PIC X(02)       VALUE SPACES.
+       77  WRK-TXN-EOF         PIC X(01)       VALUE 'N'.
+           88  TXN-ACABOU                      VALUE 'S'.
+
+       77  WRK-AUDIT-STATUS    PIC X(02)       VALUE SPACES.
+
+       77  WRK-VENDAS-STATUS   PIC X(02)       VALUE SPACES.
+       77  WRK-VENDAS-EOF      PIC X(01)       VALUE 'N'.
+           88  VENDAS-ACABOU                   VALUE 'S'.
+
+       01  WRK-TAB-FRETE.
+           02  WRK-TAB-LINHA   OCCURS 1 TO 30 TIMES
+                               DEPENDING ON WRK-TAB-QTDE
+                               INDEXED BY WRK-IND.
+               03  WRK-TAB-ESTADO      PIC X(02).
+               03  WRK-TAB-MULT        PIC 9V99.
+               03  WRK-TAB-TAXA-KG     PIC 9V99.
+       77  WRK-TAB-QTDE        PIC 9(02)       VALUE ZEROES.
+       77  WRK-ACHOU-FRETE     PIC X(01)       VALUE 'N'.
+           88  ACHOU-FRETE                     VALUE 'S'.
+
+       77  WRK-VLRFRETE        PIC 9(06)V99    VALUE ZEROES.
+       77  WRK-VLRFINAL        PIC 9(07)V99    VALUE ZEROES.
+
+       77  WRK-QTDE-LIDAS      PIC 9(05)       VALUE ZEROES.
+       77  WRK-QTDE-POSTADAS   PIC 9(05)       VALUE ZEROES.
+
+       01  WRK-HOJE.
+           02  WRK-HOJE-ANO    PIC 9(04)       VALUE ZEROES.
+           02  WRK-HOJE-MES    PIC 9(02)       VALUE ZEROES.
+           02  WRK-HOJE-DIA    PIC 9(02)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+
+           PERFORM 0100-CARREGA-TABELA-FRETE.
+           PERFORM 0200-CARREGA-VENDAS.
+           PERFORM 0300-POSTA-TRANSACOES.
+           PERFORM 0600-GRAVA-VENDAS.
+
+           DISPLAY 'PEDIDOS LIDOS: '    WRK-QTDE-LIDAS.
+           DISPLAY 'PEDIDOS POSTADOS: ' WRK-QTDE-POSTADAS.
+
+           GOBACK.
+
+      ******************************************************************
+      * 0100-CARREGA-TABELA-FRETE - LE A TABELA DE FRETE POR ESTADO DO
+      * ARQUIVO FREIGHTRATE PARA A TABELA EM MEMORIA (MESMA MECANICA
+      * DO PROGCOB014).
+      ******************************************************************
+       0100-CARREGA-TABELA-FRETE SECTION.
+           OPEN INPUT FREIGHT-RATE-FILE.
+           IF WRK-FRETE-STATUS NOT = '00'
+               DISPLAY 'TABELA DE FRETE INDISPONIVEL - ASSUMINDO VAZIA'
+               GO TO 0100-EXIT
+           END-IF.
+
+           PERFORM UNTIL FRETE-ACABOU
+               READ FREIGHT-RATE-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FRETE-EOF
+                   NOT AT END
+                       ADD 1 TO WRK-TAB-QTDE
+                       MOVE FR-ESTADO TO
+                           WRK-TAB-ESTADO(WRK-TAB-QTDE)
+                       MOVE FR-MULTIPLICADOR TO
+                           WRK-TAB-MULT(WRK-TAB-QTDE)
+                       MOVE FR-TAXA-KG TO
+                           WRK-TAB-TAXA-KG(WRK-TAB-QTDE)
+               END-READ
+           END-PERFORM.
+
+           CLOSE FREIGHT-RATE-FILE.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0200-CARREGA-VENDAS - CARREGA O ACUMULADOR MENSAL JA GRAVADO EM
+      * SALESTOTALS PARA O ANO CORRENTE, DO MESMO JEITO QUE O
+      * PROGCOB024B FAZ.
+      ******************************************************************
+       0200-CARREGA-VENDAS SECTION.
+           MOVE 0 TO WRK-VENDAS-MES(01).
+           MOVE 0 TO WRK-VENDAS-MES(02).
+           MOVE 0 TO WRK-VENDAS-MES(03).
+           MOVE 0 TO WRK-VENDAS-MES(04).
+           MOVE 0 TO WRK-VENDAS-MES(05).
+           MOVE 0 TO WRK-VENDAS-MES(06).
+           MOVE 0 TO WRK-VENDAS-MES(07).
+           MOVE 0 TO WRK-VENDAS-MES(08).
+           MOVE 0 TO WRK-VENDAS-MES(09).
+           MOVE 0 TO WRK-VENDAS-MES(10).
+           MOVE 0 TO WRK-VENDAS-MES(11).
+           MOVE 0 TO WRK-VENDAS-MES(12).
+
+           MOVE WRK-HOJE-ANO TO WRK-ANO-ATUAL.
+
+           OPEN INPUT SALES-TOTALS-FILE.
+           IF WRK-VENDAS-STATUS NOT = '00'
+               GO TO 0200-EXIT
+           END-IF.
+
+           MOVE ZEROES TO WRK-HIST-QTD.
+           PERFORM UNTIL VENDAS-ACABOU
+               READ SALES-TOTALS-FILE
+                   AT END
+                       MOVE 'S' TO WRK-VENDAS-EOF
+                   NOT AT END
+                       IF ST-ANO = WRK-ANO-ATUAL
+                           MOVE ST-VALOR TO WRK-VENDAS-MES(ST-MES)
+                       ELSE
+                           ADD 1 TO WRK-HIST-QTD
+                           MOVE ST-ANO TO WRK-HIST-ANO(WRK-HIST-QTD)
+                           MOVE ST-MES TO WRK-HIST-MES(WRK-HIST-QTD)
+                           MOVE ST-VALOR TO WRK-HIST-VALOR(WRK-HIST-QTD)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TOTALS-FILE.
+       0200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0300-POSTA-TRANSACOES - LE CADA PEDIDO JA FECHADO DE FREIGHTTXN,
+      * CALCULA O FRETE PELO ESTADO, GRAVA A AUDITORIA E ACUMULA O
+      * TOTAL COM FRETE NO MES CORRENTE.
+      ******************************************************************
+       0300-POSTA-TRANSACOES SECTION.
+           OPEN INPUT FREIGHT-TXN-FILE.
+           IF WRK-TXN-STATUS NOT = '00'
+               DISPLAY 'FREIGHTTXN NAO ENCONTRADO - NADA A POSTAR'
+               GO TO 0300-EXIT
+           END-IF.
+
+           PERFORM UNTIL TXN-ACABOU
+               READ FREIGHT-TXN-FILE
+                   AT END
+                       MOVE 'S' TO WRK-TXN-EOF
+                   NOT AT END
+                       ADD 1 TO WRK-QTDE-LIDAS
+                       PERFORM 0400-BUSCA-FRETE
+                       IF ACHOU-FRETE
+                           PERFORM 0500-GRAVA-AUDITORIA
+                           ADD WRK-VLRFINAL TO
+                               WRK-VENDAS-MES(WRK-HOJE-MES)
+                           ADD 1 TO WRK-QTDE-POSTADAS
+                       ELSE
+                           DISPLAY 'ESTADO SEM FRETE CADASTRADO - '
+                                   'IGNORADO: ' TXN-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FREIGHT-TXN-FILE.
+       0300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0400-BUSCA-FRETE - PROCURA O ESTADO DA TRANSACAO NA TABELA
+      * CARREGADA E CALCULA O VALOR DO FRETE QUANDO ENCONTRADO (MESMA
+      * MECANICA DO PROGCOB014).
+      ******************************************************************
+       0400-BUSCA-FRETE SECTION.
+           MOVE 'N' TO WRK-ACHOU-FRETE.
+           SET WRK-IND TO 1.
+           SEARCH WRK-TAB-LINHA
+               AT END
+                   MOVE 'N' TO WRK-ACHOU-FRETE
+               WHEN WRK-TAB-ESTADO(WRK-IND) = TXN-ESTADO
+                   MOVE 'S' TO WRK-ACHOU-FRETE
+                   COMPUTE WRK-VLRFRETE =
+                       (TXN-VLR-PEDIDO * WRK-TAB-MULT(WRK-IND)) +
+                       (TXN-PESO-PEDIDO * WRK-TAB-TAXA-KG(WRK-IND))
+                       ON SIZE ERROR
+                           DISPLAY 'ESTOURO NO CALCULO DO FRETE - '
+                                   'PEDIDO NAO POSTADO: ' TXN-REGISTRO
+                           MOVE 'N' TO WRK-ACHOU-FRETE
+                   END-COMPUTE
+                   IF ACHOU-FRETE
+                       COMPUTE WRK-VLRFINAL =
+                           TXN-VLR-PEDIDO + WRK-VLRFRETE
+                   END-IF
+           END-SEARCH.
+
+      ******************************************************************
+      * 0500-GRAVA-AUDITORIA - REGISTRA A COTACAO NO ARQUIVO DE
+      * AUDITORIA DE FRETE, PARA CONCILIACAO COM A TRANSPORTADORA
+      * (MESMO FORMATO DO PROGCOB014).
+      ******************************************************************
+       0500-GRAVA-AUDITORIA SECTION.
+           OPEN EXTEND FREIGHT-AUDIT-FILE.
+           IF WRK-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT FREIGHT-AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES TO FA-LINHA.
+           STRING WRK-HOJE-DIA '/' WRK-HOJE-MES '/' WRK-HOJE-ANO
+                  ';ITENS=' TXN-QTDE-ITENS
+                  ';PRODUTOS=' TXN-PRODUTOS DELIMITED BY SPACE
+                  ';' TXN-ESTADO DELIMITED BY SIZE
+                  ';FRETE=' WRK-VLRFRETE
+                  ';TOTAL=' WRK-VLRFINAL
+               DELIMITED BY SIZE INTO FA-LINHA
+           END-STRING
+           WRITE FA-LINHA.
+
+           CLOSE FREIGHT-AUDIT-FILE.
+
+      ******************************************************************
+      * 0600-GRAVA-VENDAS - PERSISTE O ACUMULADOR MENSAL COM O TOTAL
+      * DO FRETE JA SOMADO, DO MESMO JEITO QUE O PROGCOB024B FAZ.
+      ******************************************************************
+       0600-GRAVA-VENDAS SECTION.
+           OPEN OUTPUT SALES-TOTALS-FILE.
+           PERFORM VARYING WRK-HIST-IDX FROM 1 BY 1
+                           UNTIL WRK-HIST-IDX > WRK-HIST-QTD
+               MOVE WRK-HIST-ANO(WRK-HIST-IDX) TO ST-ANO
+               MOVE WRK-HIST-MES(WRK-HIST-IDX) TO ST-MES
+               MOVE WRK-HIST-VALOR(WRK-HIST-IDX) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           PERFORM VARYING WRK-CONTADOR-FIN FROM 1 BY 1
+                           UNTIL WRK-CONTADOR-FIN > 12
+               MOVE WRK-ANO-ATUAL TO ST-ANO
+               MOVE WRK-CONTADOR-FIN TO ST-MES
+               MOVE WRK-VENDAS-MES(WRK-CONTADOR-FIN) TO ST-VALOR
+               WRITE ST-REGISTRO
+           END-PERFORM.
+           CLOSE SALES-TOTALS-FILE.
+
+       END PROGRAM PROGCOB025.
