@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB026.
+      ******************************************************************
+      *AUTHOR: CARLOS AMARAL
+      *DATE: 09/09/2026
+      *PURPOSE: FECHAMENTO DO DIA - CHAMA EM ORDEM FIXA A POSTAGEM DE
+      *         VENDAS (PROGCOB024B), A POSTAGEM DE FRETE (PROGCOB025)
+      *         E A FOLHA DE PAGAMENTO EM LOTE (PROGCOB004B), GRAVANDO
+      *         UM CHECKPOINT NO ARQUIVO EODCKPT APOS CADA ETAPA
+      *         CONCLUIDA. SE O FECHAMENTO FOR INTERROMPIDO NO MEIO E
+      *         RODADO DE NOVO NO MESMO DIA, AS ETAPAS JA CONCLUIDAS
+      *         SAO PULADAS EM VEZ DE REPETIDAS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-CHECKPOINT-FILE ASSIGN TO 'EODCKPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EOD-CHECKPOINT-FILE.
+       01  EK-REGISTRO.
+           02  EK-DATA             PIC 9(08).
+           02  EK-ETAPA            PIC X(07).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CKPT-STATUS     PIC X(02)       VALUE SPACES.
+       77  WRK-CKPT-EOF        PIC X(01)       VALUE 'N'.
+           88  CKPT-ACABOU                     VALUE 'S'.
+
+       77  WRK-FEITO-VENDAS    PIC X(01)       VALUE 'N'.
+           88  FEITO-VENDAS                    VALUE 'S'.
+       77  WRK-FEITO-FRETE     PIC X(01)       VALUE 'N'.
+           88  FEITO-FRETE                     VALUE 'S'.
+       77  WRK-FEITO-FOLHA     PIC X(01)       VALUE 'N'.
+           88  FEITO-FOLHA                     VALUE 'S'.
+
+       77  WRK-ETAPA-ATUAL     PIC X(07)       VALUE SPACES.
+
+       01  WRK-HOJE.
+           02  WRK-HOJE-ANO    PIC 9(04)       VALUE ZEROES.
+           02  WRK-HOJE-MES    PIC 9(02)       VALUE ZEROES.
+           02  WRK-HOJE-DIA    PIC 9(02)       VALUE ZEROES.
+       77  WRK-HOJE-NUM        PIC 9(08)       VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-HOJE TO WRK-HOJE-NUM.
+
+           PERFORM 0100-CARREGA-CHECKPOINT.
+           PERFORM 0200-EXECUTA-ETAPAS.
+
+           DISPLAY 'FECHAMENTO DO DIA ' WRK-HOJE-NUM ' CONCLUIDO'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 0100-CARREGA-CHECKPOINT - LE O ARQUIVO EODCKPT E MARCA AS
+      * ETAPAS JA CONCLUIDAS PARA A DATA DE HOJE. LINHAS DE DIAS
+      * ANTERIORES SAO IGNORADAS, DE MODO QUE UM NOVO DIA SEMPRE
+      * COMECA COM TODAS AS ETAPAS PENDENTES.
+      ******************************************************************
+       0100-CARREGA-CHECKPOINT SECTION.
+           OPEN INPUT EOD-CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS NOT = '00'
+               GO TO 0100-EXIT
+           END-IF.
+
+           PERFORM UNTIL CKPT-ACABOU
+               READ EOD-CHECKPOINT-FILE
+                   AT END
+                       MOVE 'S' TO WRK-CKPT-EOF
+                   NOT AT END
+                       IF EK-DATA = WRK-HOJE-NUM
+                           EVALUATE EK-ETAPA
+                               WHEN 'SALES'
+                                   MOVE 'S' TO WRK-FEITO-VENDAS
+                               WHEN 'FREIGHT'
+                                   MOVE 'S' TO WRK-FEITO-FRETE
+                               WHEN 'PAYROLL'
+                                   MOVE 'S' TO WRK-FEITO-FOLHA
+                           END-EVALUATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EOD-CHECKPOINT-FILE.
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0200-EXECUTA-ETAPAS - RODA VENDAS, FRETE E FOLHA NESSA ORDEM
+      * FIXA, PULANDO QUALQUER ETAPA QUE O CHECKPOINT DE HOJE JA
+      * MOSTRE COMO CONCLUIDA.
+      ******************************************************************
+       0200-EXECUTA-ETAPAS SECTION.
+           IF FEITO-VENDAS
+               DISPLAY 'VENDAS JA POSTADAS HOJE - ETAPA PULADA'
+           ELSE
+               DISPLAY 'POSTANDO VENDAS DO DIA...'
+               CALL 'PROGCOB024B'
+               MOVE 'SALES' TO WRK-ETAPA-ATUAL
+               PERFORM 0300-GRAVA-CHECKPOINT
+           END-IF.
+
+           IF FEITO-FRETE
+               DISPLAY 'FRETE JA POSTADO HOJE - ETAPA PULADA'
+           ELSE
+               DISPLAY 'POSTANDO FRETE DO DIA...'
+               CALL 'PROGCOB025'
+               MOVE 'FREIGHT' TO WRK-ETAPA-ATUAL
+               PERFORM 0300-GRAVA-CHECKPOINT
+           END-IF.
+
+           IF FEITO-FOLHA
+               DISPLAY 'FOLHA JA PROCESSADA HOJE - ETAPA PULADA'
+           ELSE
+               DISPLAY 'PROCESSANDO FOLHA DE PAGAMENTO...'
+               CALL 'PROGCOB004B'
+               MOVE 'PAYROLL' TO WRK-ETAPA-ATUAL
+               PERFORM 0300-GRAVA-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      * 0300-GRAVA-CHECKPOINT - GRAVA EM EODCKPT QUE A ETAPA CORRENTE
+      * (WRK-ETAPA-ATUAL) FOI CONCLUIDA PARA A DATA DE HOJE.
+      ******************************************************************
+       0300-GRAVA-CHECKPOINT SECTION.
+           OPEN EXTEND EOD-CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS NOT = '00'
+               OPEN OUTPUT EOD-CHECKPOINT-FILE
+           END-IF.
+
+           MOVE WRK-HOJE-NUM   TO EK-DATA.
+           MOVE WRK-ETAPA-ATUAL TO EK-ETAPA.
+           WRITE EK-REGISTRO.
+
+           CLOSE EOD-CHECKPOINT-FILE.
+
+       END PROGRAM PROGCOB026.
