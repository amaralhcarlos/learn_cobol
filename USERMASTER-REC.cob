@@ -0,0 +1,4 @@
+       01  UM-REGISTRO.
+           02  UM-USER         PIC X(20).
+           02  UM-LEVEL        PIC 9(02).
+           02  UM-PIN          PIC 9(04).
