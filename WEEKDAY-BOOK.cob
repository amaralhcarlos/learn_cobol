@@ -0,0 +1,23 @@
+       01  WRK-DIA-SEMANA-EN-TAB.
+           02  FILLER PIC X(9) VALUE 'SUNDAY   '.
+           02  FILLER PIC X(9) VALUE 'MONDAY   '.
+           02  FILLER PIC X(9) VALUE 'TUESDAY  '.
+           02  FILLER PIC X(9) VALUE 'WEDNESDAY'.
+           02  FILLER PIC X(9) VALUE 'THURSDAY '.
+           02  FILLER PIC X(9) VALUE 'FRIDAY   '.
+           02  FILLER PIC X(9) VALUE 'SATURDAY '.
+
+       01  WRK-DIA-SEMANA-EN REDEFINES WRK-DIA-SEMANA-EN-TAB.
+           02  WRK-DIA-SEMANA-NOME-EN  PIC X(9)  OCCURS 7 TIMES.
+
+       01  WRK-DIA-SEMANA-PT-TAB.
+           02  FILLER PIC X(9) VALUE 'DOMINGO  '.
+           02  FILLER PIC X(9) VALUE 'SEGUNDA  '.
+           02  FILLER PIC X(9) VALUE 'TERCA    '.
+           02  FILLER PIC X(9) VALUE 'QUARTA   '.
+           02  FILLER PIC X(9) VALUE 'QUINTA   '.
+           02  FILLER PIC X(9) VALUE 'SEXTA    '.
+           02  FILLER PIC X(9) VALUE 'SABADO   '.
+
+       01  WRK-DIA-SEMANA-PT REDEFINES WRK-DIA-SEMANA-PT-TAB.
+           02  WRK-DIA-SEMANA-NOME-PT  PIC X(9)  OCCURS 7 TIMES.
