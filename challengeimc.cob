@@ -2,21 +2,135 @@
        PROGRAM-ID. "CALCULATEIMC".
        AUTHOR. CARLOS AMARAL.
       *Este programa calcula o IMC
+      *MODIFICATION HISTORY:
+      *08/09/2026 - PASSOU A CLASSIFICAR O IMC CALCULADO NAS FAIXAS DA
+      *             OMS (ABAIXO DO PESO / NORMAL / SOBREPESO / OBESO),
+      *             EM VEZ DE SO MOSTRAR O NUMERO CRU.
+      *09/09/2026 - CADA AFERICAO PASSOU A SER GRAVADA NO HISTORICO
+      *             IMCHIST, CHAVEADO PELO CPF DIGITADO, PARA PERMITIR
+      *             ACOMPANHAR A EVOLUCAO DO IMC DE CADA FUNCIONARIO.
+      *09/09/2026 - PASSOU A BUSCAR A ULTIMA AFERICAO DO CPF NO
+      *             HISTORICO ANTES DE GRAVAR A NOVA, E A SINALIZAR
+      *             QUANDO A VARIACAO DE IMC PASSA DO LIMITE definido
+      *             EM WRK-LIMITE-VARIACAO.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMC-HISTORY-FILE ASSIGN TO "IMCHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS HIST_STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  IMC-HISTORY-FILE.
+       01  IH_LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 USER_HEIGHT PIC 999V99.
        01 USER_WEIGHT PIC 999V99.
+       01 USER_CPF PIC 9(11).
        01 IMC PIC 99V99.
- 
+       01 IMC_CLASS PIC X(20).
+       01 HIST_STATUS PIC X(02).
+       01 HIST_DATA PIC 9(08).
+
+       01 WRK-LIMITE-VARIACAO PIC 99V99 VALUE 02.00.
+       01 WRK-ULTIMO-IMC PIC 99V99 VALUE ZEROES.
+       01 WRK-ACHOU-ULTIMO PIC X(01) VALUE "N".
+           88 WRK-TEM-HISTORICO VALUE "S".
+       01 WRK-VARIACAO PIC 99V99 VALUE ZEROES.
+
+       01 IH-CAMPOS.
+           02 IH-CPF PIC 9(11).
+           02 FILLER PIC X(01).
+           02 IH-ALTURA PIC 999V99.
+           02 FILLER PIC X(01).
+           02 IH-PESO PIC 999V99.
+           02 FILLER PIC X(01).
+           02 IH-IMC PIC 99V99.
+           02 FILLER PIC X(01).
+           02 IH-CLASSE PIC X(20).
+
        PROCEDURE DIVISION.
            0100-START-HERE.
                DISPLAY "Hello! What is your height?".
                ACCEPT USER_HEIGHT.
                DISPLAY "And your weight?"
                ACCEPT USER_WEIGHT.
+               DISPLAY "And your CPF?"
+               ACCEPT USER_CPF.
+               PERFORM 0150-BUSCA-ULTIMO-IMC.
                COMPUTE IMC = USER_WEIGHT / (USER_HEIGHT * USER_HEIGHT).
-               DISPLAY "Your IMC is ", IMC.               
+               DISPLAY "Your IMC is ", IMC.
+               PERFORM 0200-CLASSIFICA-IMC.
+               DISPLAY "Classification: ", IMC_CLASS.
+               PERFORM 0250-VERIFICA-VARIACAO.
+               PERFORM 0300-GRAVA-HISTORICO.
        STOP RUN.
+
+           0150-BUSCA-ULTIMO-IMC.
+               MOVE "N" TO WRK-ACHOU-ULTIMO.
+               MOVE ZEROES TO WRK-ULTIMO-IMC.
+
+               OPEN INPUT IMC-HISTORY-FILE.
+               IF HIST_STATUS = "00"
+                   PERFORM 0160-LE-HISTORICO
+                       UNTIL HIST_STATUS NOT = "00"
+                   CLOSE IMC-HISTORY-FILE
+               END-IF.
+
+           0160-LE-HISTORICO.
+               READ IMC-HISTORY-FILE INTO IH_LINHA.
+               IF HIST_STATUS = "00"
+                   UNSTRING IH_LINHA DELIMITED BY ";"
+                       INTO IH-CPF IH-ALTURA IH-PESO IH-IMC IH-CLASSE
+                   IF IH-CPF = USER_CPF
+                       MOVE "S" TO WRK-ACHOU-ULTIMO
+                       MOVE IH-IMC TO WRK-ULTIMO-IMC
+                   END-IF
+               END-IF.
+
+           0200-CLASSIFICA-IMC.
+               EVALUATE TRUE
+                   WHEN IMC < 18.5
+                       MOVE "UNDERWEIGHT" TO IMC_CLASS
+                   WHEN IMC < 25.0
+                       MOVE "NORMAL" TO IMC_CLASS
+                   WHEN IMC < 30.0
+                       MOVE "OVERWEIGHT" TO IMC_CLASS
+                   WHEN OTHER
+                       MOVE "OBESE" TO IMC_CLASS
+               END-EVALUATE.
+
+           0250-VERIFICA-VARIACAO.
+               IF WRK-TEM-HISTORICO
+                   IF IMC >= WRK-ULTIMO-IMC
+                       COMPUTE WRK-VARIACAO = IMC - WRK-ULTIMO-IMC
+                   ELSE
+                       COMPUTE WRK-VARIACAO = WRK-ULTIMO-IMC - IMC
+                   END-IF
+                   IF WRK-VARIACAO > WRK-LIMITE-VARIACAO
+                       DISPLAY "ALERTA: VARIACAO DE IMC DE "
+                           WRK-VARIACAO " DESDE A ULTIMA AFERICAO ("
+                           WRK-ULTIMO-IMC ") - ACIMA DO LIMITE"
+                   END-IF
+               END-IF.
+
+           0300-GRAVA-HISTORICO.
+               ACCEPT HIST_DATA FROM DATE YYYYMMDD.
+
+               OPEN EXTEND IMC-HISTORY-FILE.
+               IF HIST_STATUS NOT = "00"
+                   OPEN OUTPUT IMC-HISTORY-FILE
+               END-IF.
+
+               MOVE SPACES TO IH_LINHA.
+               STRING USER_CPF ";" USER_HEIGHT ";" USER_WEIGHT ";"
+                   IMC ";" IMC_CLASS ";" HIST_DATA
+                   DELIMITED BY SIZE INTO IH_LINHA
+               END-STRING.
+               WRITE IH_LINHA.
+
+               CLOSE IMC-HISTORY-FILE.
+
        END PROGRAM CALCULATEIMC.
