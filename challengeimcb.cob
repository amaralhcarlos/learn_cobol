@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CALCULATEIMCBATCH".
+       AUTHOR. CARLOS AMARAL.
+      *Roda o calculo e a classificacao do IMC para uma lista inteira
+      *de funcionarios, lendo CPF/altura/peso do arquivo IMCROSTER e
+      *gravando o resultado de cada um em IMCRPT, em vez de exigir que
+      *cada pessoa digite os proprios dados no terminal.
+      *MODIFICATION HISTORY:
+      *09/09/2026 - PROGRAMA CRIADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMC-ROSTER-FILE ASSIGN TO "IMCROSTER"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ROSTER_STATUS.
+
+           SELECT IMC-REPORT-FILE ASSIGN TO "IMCRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS REPORT_STATUS.
+
+           SELECT IMC-HISTORY-FILE ASSIGN TO "IMCHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS HIST_STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IMC-ROSTER-FILE.
+       01  RL_REGISTRO.
+           02  RL_CPF      PIC 9(11).
+           02  RL_HEIGHT   PIC 999V99.
+           02  RL_WEIGHT   PIC 999V99.
+
+       FD  IMC-REPORT-FILE.
+       01  RP_LINHA PIC X(80).
+
+       FD  IMC-HISTORY-FILE.
+       01  IH_LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ROSTER_STATUS PIC X(02).
+       01 REPORT_STATUS PIC X(02).
+       01 HIST_STATUS PIC X(02).
+       01 ROSTER_EOF PIC X(01) VALUE "N".
+           88 ROSTER_ACABOU VALUE "S".
+
+       01 IMC PIC 99V99.
+       01 IMC_CLASS PIC X(20).
+       01 HIST_DATA PIC 9(08).
+
+       PROCEDURE DIVISION.
+           0100-START-HERE.
+               OPEN INPUT IMC-ROSTER-FILE.
+               IF ROSTER_STATUS NOT = "00"
+                   DISPLAY "IMCROSTER NAO ENCONTRADO - NADA A PROCESSAR"
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT IMC-REPORT-FILE.
+               ACCEPT HIST_DATA FROM DATE YYYYMMDD.
+
+               OPEN EXTEND IMC-HISTORY-FILE.
+               IF HIST_STATUS NOT = "00"
+                   OPEN OUTPUT IMC-HISTORY-FILE
+               END-IF.
+
+               PERFORM 0200-PROCESSA-ROSTER UNTIL ROSTER_ACABOU.
+
+               CLOSE IMC-ROSTER-FILE.
+               CLOSE IMC-REPORT-FILE.
+               CLOSE IMC-HISTORY-FILE.
+       STOP RUN.
+
+           0200-PROCESSA-ROSTER.
+               READ IMC-ROSTER-FILE
+                   AT END
+                       MOVE "S" TO ROSTER_EOF
+                   NOT AT END
+                       PERFORM 0300-CALCULA-E-GRAVA
+               END-READ.
+
+           0300-CALCULA-E-GRAVA.
+               COMPUTE IMC = RL_WEIGHT / (RL_HEIGHT * RL_HEIGHT).
+               PERFORM 0400-CLASSIFICA-IMC.
+
+               MOVE SPACES TO RP_LINHA.
+               STRING RL_CPF " " RL_HEIGHT " " RL_WEIGHT " " IMC " "
+                   IMC_CLASS
+                   DELIMITED BY SIZE INTO RP_LINHA
+               END-STRING.
+               WRITE RP_LINHA.
+
+               PERFORM 0500-GRAVA-HISTORICO.
+
+           0400-CLASSIFICA-IMC.
+               EVALUATE TRUE
+                   WHEN IMC < 18.5
+                       MOVE "UNDERWEIGHT" TO IMC_CLASS
+                   WHEN IMC < 25.0
+                       MOVE "NORMAL" TO IMC_CLASS
+                   WHEN IMC < 30.0
+                       MOVE "OVERWEIGHT" TO IMC_CLASS
+                   WHEN OTHER
+                       MOVE "OBESE" TO IMC_CLASS
+               END-EVALUATE.
+
+           0500-GRAVA-HISTORICO.
+               MOVE SPACES TO IH_LINHA.
+               STRING RL_CPF ";" RL_HEIGHT ";" RL_WEIGHT ";"
+                   IMC ";" IMC_CLASS ";" HIST_DATA
+                   DELIMITED BY SIZE INTO IH_LINHA
+               END-STRING.
+               WRITE IH_LINHA.
+
+       END PROGRAM CALCULATEIMCBATCH.
