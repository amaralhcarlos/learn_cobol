@@ -1,17 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "OBTAININPUT".
        AUTHOR. CARLOS AMARAL.
+      *MODIFICATION HISTORY:
+      *09/09/2026 - PASSOU A VALIDAR SE O NOME DIGITADO E ALFABETICO,
+      *             REPETINDO O PROMPT COM UMA MENSAGEM CLARA EM VEZ DE
+      *             ACEITAR EM SILENCIO O QUE SOBROU DA PICTURE A(20)
+      *             QUANDO A ENTRADA TEM NUMEROS OU OUTROS CARACTERES.
 
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 NAME PIC A(20).
- 
+       01 WRK-NAME-VALIDA PIC X(01) VALUE "N".
+           88 WRK-NOME-OK VALUE "S".
+
        PROCEDURE DIVISION.
            0100-START-HERE.
+               PERFORM 0200-OBTEM-NOME UNTIL WRK-NOME-OK.
+               DISPLAY "It is nice to meet you, ", NAME.
+       STOP RUN.
+
+           0200-OBTEM-NOME.
                DISPLAY "Hello! What is your first name?".
                ACCEPT NAME.
-               DISPLAY "It is nice to meet you, ", NAME.               
-       STOP RUN.
+               IF NAME IS ALPHABETIC AND NAME NOT = SPACES
+                   MOVE "S" TO WRK-NAME-VALIDA
+               ELSE
+                   MOVE "N" TO WRK-NAME-VALIDA
+                   DISPLAY "INVALID NAME - USE LETTERS ONLY, TRY AGAIN"
+               END-IF.
        END PROGRAM OBTAININPUT.
